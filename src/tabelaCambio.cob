@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABELA-CAMBIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CAMBIO ASSIGN TO "data/cambio.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAMBIO-MOEDA
+               FILE STATUS IS WS-FS-CAMBIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CAMBIO.
+           COPY CAMBIO.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CAMBIO              PIC XX.
+       77  WS-OPCAO                  PIC X VALUE 'L'.
+       77  WS-MOEDA-ORIGEM           PIC X(03).
+       77  WS-MOEDA-DESTINO          PIC X(03).
+       77  WS-TAXA-ORIGEM            PIC 9(03)V9(06).
+       77  WS-TAXA-DESTINO           PIC 9(03)V9(06).
+       77  WS-VALOR-ORIGEM           PIC 9(07)V99.
+       77  WS-VALOR-EUR              PIC 9(09)V9(06).
+       77  WS-VALOR-DESTINO          PIC 9(07)V99.
+       77  WS-VALOR-FORMATADO        PIC Z,ZZZ,ZZ9.99.
+       77  WS-MOEDA-ENCONTRADA       PIC X VALUE 'N'.
+           88 MOEDA-ENCONTRADA       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           *> OPEN I-O: mantem as taxas ja existentes no ficheiro.
+           *> So cria o ficheiro (OPEN OUTPUT) se ainda nao existir.
+           OPEN I-O FICHEIRO-CAMBIO.
+
+           IF WS-FS-CAMBIO = "35"
+               OPEN OUTPUT FICHEIRO-CAMBIO
+               CLOSE FICHEIRO-CAMBIO
+               OPEN I-O FICHEIRO-CAMBIO
+           END-IF.
+
+           IF WS-FS-CAMBIO NOT = "00"
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE CAMBIOS. STATUS: "
+                   WS-FS-CAMBIO
+               STOP RUN
+           END-IF.
+
+           PERFORM 9000-GARANTIR-EUR.
+
+           PERFORM UNTIL WS-OPCAO = "S"
+               DISPLAY " "
+               DISPLAY "--- TABELA DE CAMBIOS ---"
+               DISPLAY "A - ADICIONAR/ATUALIZAR TAXA DE UMA MOEDA"
+               DISPLAY "L - LISTAR TAXAS"
+               DISPLAY "C - CONVERTER UM VALOR ENTRE DUAS MOEDAS"
+               DISPLAY "S - SAIR"
+               DISPLAY "OPCAO: " WITH NO ADVANCING
+               ACCEPT WS-OPCAO
+
+               MOVE FUNCTION UPPER-CASE(WS-OPCAO) TO WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN "A"
+                       PERFORM 1000-ADICIONAR-TAXA
+                   WHEN "L"
+                       PERFORM 2000-LISTAR-TAXAS
+                   WHEN "C"
+                       PERFORM 3000-CONVERTER-VALOR
+                   WHEN "S"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA!"
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE FICHEIRO-CAMBIO.
+           STOP RUN.
+
+       9000-GARANTIR-EUR.
+           *> A moeda base EUR tem sempre taxa 1, para servir de pivot
+           *> nas conversoes entre as restantes moedas.
+           MOVE "EUR" TO CAMBIO-MOEDA
+           READ FICHEIRO-CAMBIO
+               INVALID KEY
+                   MOVE 1.000000 TO CAMBIO-TAXA
+                   WRITE REG-CAMBIO
+           END-READ.
+
+       1000-ADICIONAR-TAXA.
+           DISPLAY " ".
+           DISPLAY "--- ADICIONAR/ATUALIZAR TAXA ---".
+           DISPLAY "CODIGO DA MOEDA (EX: USD): " WITH NO ADVANCING
+           ACCEPT CAMBIO-MOEDA
+           MOVE FUNCTION UPPER-CASE(CAMBIO-MOEDA) TO CAMBIO-MOEDA
+
+           DISPLAY "TAXA PARA EUR (EX: 1 USD=0,92 EUR -> 000.920000): "
+               WITH NO ADVANCING
+           ACCEPT CAMBIO-TAXA
+
+           WRITE REG-CAMBIO
+               INVALID KEY
+                   REWRITE REG-CAMBIO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR TAXA DE CAMBIO!"
+                       NOT INVALID KEY
+                           DISPLAY "TAXA ATUALIZADA COM SUCESSO."
+                   END-REWRITE
+               NOT INVALID KEY
+                   DISPLAY "TAXA ADICIONADA COM SUCESSO."
+           END-WRITE.
+
+       2000-LISTAR-TAXAS.
+           DISPLAY " ".
+           DISPLAY "MOEDA     TAXA PARA EUR".
+           DISPLAY "-------------------------------".
+
+           MOVE LOW-VALUES TO CAMBIO-MOEDA
+           START FICHEIRO-CAMBIO KEY IS GREATER THAN CAMBIO-MOEDA
+               INVALID KEY
+                   MOVE "10" TO WS-FS-CAMBIO
+           END-START
+
+           PERFORM UNTIL WS-FS-CAMBIO = "10"
+               READ FICHEIRO-CAMBIO NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FS-CAMBIO
+                   NOT AT END
+                       DISPLAY CAMBIO-MOEDA "       " CAMBIO-TAXA
+               END-READ
+           END-PERFORM.
+
+       3000-CONVERTER-VALOR.
+           DISPLAY " ".
+           DISPLAY "--- CONVERTER VALOR ---".
+           MOVE 'N' TO WS-MOEDA-ENCONTRADA
+
+           DISPLAY "MOEDA DE ORIGEM: " WITH NO ADVANCING
+           ACCEPT WS-MOEDA-ORIGEM
+           MOVE FUNCTION UPPER-CASE(WS-MOEDA-ORIGEM) TO WS-MOEDA-ORIGEM
+           MOVE WS-MOEDA-ORIGEM TO CAMBIO-MOEDA
+           READ FICHEIRO-CAMBIO
+               INVALID KEY
+                   DISPLAY "ERRO: MOEDA DE ORIGEM DESCONHECIDA!"
+               NOT INVALID KEY
+                   MOVE CAMBIO-TAXA TO WS-TAXA-ORIGEM
+                   MOVE 'S' TO WS-MOEDA-ENCONTRADA
+           END-READ
+
+           IF MOEDA-ENCONTRADA
+               MOVE 'N' TO WS-MOEDA-ENCONTRADA
+               DISPLAY "MOEDA DE DESTINO: " WITH NO ADVANCING
+               ACCEPT WS-MOEDA-DESTINO
+               MOVE FUNCTION UPPER-CASE(WS-MOEDA-DESTINO)
+                   TO WS-MOEDA-DESTINO
+               MOVE WS-MOEDA-DESTINO TO CAMBIO-MOEDA
+               READ FICHEIRO-CAMBIO
+                   INVALID KEY
+                       DISPLAY "ERRO: MOEDA DE DESTINO DESCONHECIDA!"
+                   NOT INVALID KEY
+                       MOVE CAMBIO-TAXA TO WS-TAXA-DESTINO
+                       MOVE 'S' TO WS-MOEDA-ENCONTRADA
+               END-READ
+           END-IF
+
+           IF MOEDA-ENCONTRADA
+               DISPLAY "VALOR A CONVERTER: " WITH NO ADVANCING
+               ACCEPT WS-VALOR-ORIGEM
+
+               COMPUTE WS-VALOR-EUR = WS-VALOR-ORIGEM * WS-TAXA-ORIGEM
+               COMPUTE WS-VALOR-DESTINO ROUNDED =
+                   WS-VALOR-EUR / WS-TAXA-DESTINO
+
+               MOVE WS-VALOR-DESTINO TO WS-VALOR-FORMATADO
+               DISPLAY " "
+               DISPLAY WS-VALOR-ORIGEM " " WS-MOEDA-ORIGEM " = "
+                   WS-VALOR-FORMATADO " " WS-MOEDA-DESTINO
+           END-IF.
