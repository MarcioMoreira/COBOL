@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUROS-MENSAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS              PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES           PIC XX.
+       77  WS-FS-LOG                PIC XX.
+       77  WS-PROXIMO-ID-LOG        PIC 9(09) VALUE 1.
+       77  WS-TAXA-JUROS-MENSAL     PIC 9V9(4) VALUE 0.0050.
+       77  WS-VALOR-JUROS           PIC 9(07)V99.
+       77  WS-VALOR-FORMATADO       PIC -Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-CREDITADAS      PIC 9(05) VALUE 0.
+
+       01  WS-REGISTO-LOG.
+           05 WS-LOG-ID-OPERACAO    PIC 9(09).
+           05 WS-LOG-DATA           PIC 9(08).
+           05 WS-LOG-CONTA          PIC 9(09).
+           *> 'I-Juros'
+           05 WS-LOG-TIPO-OP        PIC X(01).
+           05 WS-LOG-VALOR          PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "   CREDITO DE JUROS MENSAIS - CLIENTS.DAT".
+           DISPLAY "-------------------------------------------------".
+
+           OPEN I-O FICHEIRO-CLIENTES.
+           IF WS-FS-CLIENTES NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTS.DAT. STATUS: "
+                   WS-FS-CLIENTES
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND FICHEIRO-LOG.
+           IF WS-FS-LOG NOT = "00"
+               CLOSE FICHEIRO-CLIENTES
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE LOG: " WS-FS-LOG
+               STOP RUN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOG-DATA.
+
+           PERFORM UNTIL WS-FS-CLIENTES = "10"
+               READ FICHEIRO-CLIENTES NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CONTA-ATIVA-FILE
+                           PERFORM 1000-CREDITAR-JUROS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHEIRO-CLIENTES.
+           CLOSE FICHEIRO-LOG.
+
+           DISPLAY " ".
+           DISPLAY "CONTAS CREDITADAS COM JUROS: " WS-TOTAL-CREDITADAS.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY " ".
+           STOP RUN.
+
+       1000-CREDITAR-JUROS.
+           IF SALDO-FILE > 0
+               COMPUTE WS-VALOR-JUROS ROUNDED =
+                   SALDO-FILE * WS-TAXA-JUROS-MENSAL
+           ELSE
+               MOVE 0 TO WS-VALOR-JUROS
+           END-IF
+
+           IF WS-VALOR-JUROS > 0
+               ADD WS-VALOR-JUROS TO SALDO-FILE
+               REWRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "ERRO AO CREDITAR JUROS NA CONTA "
+                           NR-CONTA-FILE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-CREDITADAS
+                       MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+                       DISPLAY "CONTA " NR-CONTA-FILE
+                           " CREDITADA - NOVO SALDO: "
+                           WS-VALOR-FORMATADO
+
+                       MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                       MOVE WS-VALOR-JUROS TO WS-LOG-VALOR
+                       MOVE "I" TO WS-LOG-TIPO-OP
+                       PERFORM 9100-GRAVAR-LOG
+               END-REWRITE
+           END-IF.
+
+       9100-GRAVAR-LOG.
+           MOVE WS-PROXIMO-ID-LOG TO WS-LOG-ID-OPERACAO
+           ADD 1 TO WS-PROXIMO-ID-LOG
+
+           WRITE REG-LOG-DADOS FROM WS-REGISTO-LOG.
+
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR NO FICHEIRO DE LOG!"
+           END-IF.
