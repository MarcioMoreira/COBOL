@@ -10,57 +10,252 @@
                RECORD KEY IS NR-CONTA-FILE
                FILE STATUS IS WS-FS.
 
+           SELECT FICHEIRO-KYC ASSIGN TO "data/kyc.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NR-CONTA-KYC
+               FILE STATUS IS WS-FS-KYC.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FICHEIRO-CLIENTES.
-       01  REG-CLIENTE.
-           05 NR-CONTA-FILE          PIC 9(09).
-           05 PIN-FILE               PIC 9(06).
-           05 NOME-FILE              PIC A(30).
-           05 SALDO-FILE             PIC 9(07)V99.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-KYC.
+       01  REGISTO-CIDADAO.
+           05 NR-CONTA-KYC           PIC 9(09).
+           05 NOME-COMPLETO          PIC X(30).
+           05 DATA-NASCIMENTO.
+               10 DIA                PIC 9(02).
+               10 MES                PIC 9(02).
+               10 ANO                PIC 9(04).
+           05 ESTADO-CIVIL           PIC X(01).
+               88 SOLTEIRO             VALUE "S".
+               88 CASADO               VALUE "C".
+               88 DIVORCIADO           VALUE "D".
+               88 VIUVO                VALUE "V".
+               88 ESTADO-CIVIL-VALIDO  VALUE "S" "C" "D" "V".
 
        WORKING-STORAGE SECTION.
        77  WS-FS                     PIC XX.
+       77  WS-FS-KYC                 PIC XX.
        77  WS-RESPOSTA               PIC X VALUE 'S'.
+       77  WS-OPCAO                  PIC X VALUE 'A'.
+       77  WS-NOME-ANTIGO            PIC A(30).
+       77  WS-PIN-ANTIGO             PIC 9(06).
+       77  WS-PIN-NOVO               PIC 9(06).
 
        PROCEDURE DIVISION.
-           *> OPEN OUTPUT: Cria o ficheiro do zero. 
-           *> Se já existir, apaga e recria!
-           OPEN OUTPUT FICHEIRO-CLIENTES.
+       MAIN-LOGIC.
+           *> OPEN I-O: mantem os clientes ja existentes no ficheiro.
+           *> So cria o ficheiro (OPEN OUTPUT) se ainda nao existir.
+           OPEN I-O FICHEIRO-CLIENTES.
+
+           IF WS-FS = "35"
+               OPEN OUTPUT FICHEIRO-CLIENTES
+               CLOSE FICHEIRO-CLIENTES
+               OPEN I-O FICHEIRO-CLIENTES
+           END-IF.
 
            IF WS-FS NOT = "00"
-               DISPLAY "ERRO AO CRIAR FICHEIRO. STATUS: " WS-FS
+               DISPLAY "ERRO AO ABRIR FICHEIRO. STATUS: " WS-FS
+               STOP RUN
+           END-IF.
+
+           *> KYC.DAT guarda o registo do cidadao ligado a cada conta
+           *> nova (ver 1000-ADICIONAR-CLIENTE); OPEN I-O para manter
+           *> os registos ja existentes, criando o ficheiro so se
+           *> ainda nao existir.
+           OPEN I-O FICHEIRO-KYC.
+
+           IF WS-FS-KYC = "35"
+               OPEN OUTPUT FICHEIRO-KYC
+               CLOSE FICHEIRO-KYC
+               OPEN I-O FICHEIRO-KYC
+           END-IF.
+
+           IF WS-FS-KYC NOT = "00"
+               DISPLAY "ERRO AO ABRIR KYC.DAT. STATUS: " WS-FS-KYC
                STOP RUN
            END-IF.
 
-           PERFORM UNTIL WS-RESPOSTA = 'N' OR 'n'
+           PERFORM UNTIL WS-OPCAO = "S"
                DISPLAY " "
-               DISPLAY "--- GERADOR DE BASE DE DADOS INDEXADA ---"
-               DISPLAY "NR. CONTA (9 DIGITOS): " WITH NO ADVANCING
-               ACCEPT NR-CONTA-FILE
-               
-               DISPLAY "PIN (6 DIGITOS): " WITH NO ADVANCING
-               ACCEPT PIN-FILE
-               
-               DISPLAY "NOME (MAX 30): " WITH NO ADVANCING
-               ACCEPT NOME-FILE
-               
-               DISPLAY "SALDO (EX: 1000,50 -> 000100050): " 
-               WITH NO ADVANCING
-               ACCEPT SALDO-FILE
-
-               WRITE REG-CLIENTE
-                   INVALID KEY 
-                       DISPLAY "ERRO: CONTA DUPLICADA!"
-                   NOT INVALID KEY
-                       DISPLAY "CLIENTE GRAVADO COM SUCESSO."
-               END-WRITE
-
-               DISPLAY "INSERIR OUTRO? (S/N): " WITH NO ADVANCING
-               ACCEPT WS-RESPOSTA
+               DISPLAY "--- MANUTENCAO DA BASE DE DADOS DE CLIENTES ---"
+               DISPLAY "A - ADICIONAR NOVO CLIENTE"
+               DISPLAY "E - EDITAR CLIENTE EXISTENTE"
+               DISPLAY "F - FECHAR (ELIMINAR) CONTA"
+               DISPLAY "S - SAIR"
+               DISPLAY "OPCAO: " WITH NO ADVANCING
+               ACCEPT WS-OPCAO
+
+               MOVE FUNCTION UPPER-CASE(WS-OPCAO) TO WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN "A"
+                       PERFORM 1000-ADICIONAR-CLIENTE
+                   WHEN "E"
+                       PERFORM 2000-EDITAR-CLIENTE
+                   WHEN "F"
+                       PERFORM 3000-FECHAR-CONTA
+                   WHEN "S"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA!"
+               END-EVALUATE
            END-PERFORM.
 
            CLOSE FICHEIRO-CLIENTES.
-           DISPLAY " "
-           DISPLAY "PROCESSO CONCLUIDO. O FILE clients.dat ESTA PRONTO."
+           CLOSE FICHEIRO-KYC.
+           DISPLAY " ".
+           DISPLAY "PROCESSO CONCLUIDO. CLIENTS.DAT ESTA ATUALIZADO.".
            STOP RUN.
+
+       1000-ADICIONAR-CLIENTE.
+           DISPLAY " ".
+           DISPLAY "--- ADICIONAR NOVO CLIENTE ---".
+           DISPLAY "NR. CONTA (9 DIGITOS): " WITH NO ADVANCING
+           ACCEPT NR-CONTA-FILE
+
+           DISPLAY "PIN (6 DIGITOS): " WITH NO ADVANCING
+           ACCEPT PIN-FILE
+
+           DISPLAY "NOME (MAX 30): " WITH NO ADVANCING
+           ACCEPT NOME-FILE
+
+           DISPLAY "SALDO (EX: 1000,50 -> 000100050): "
+           WITH NO ADVANCING
+           ACCEPT SALDO-FILE
+
+           DISPLAY "LIMITE DE DESCOBERTO AUTORIZADO (0 = NENHUM): "
+           WITH NO ADVANCING
+           ACCEPT SALDO-LIMITE-FILE
+
+           DISPLAY "EMAIL (MAX 40): " WITH NO ADVANCING
+           ACCEPT EMAIL-FILE
+
+           DISPLAY "TELEFONE (9 DIGITOS): " WITH NO ADVANCING
+           ACCEPT TELEFONE-FILE
+
+           DISPLAY "MOEDA (3 LETRAS, BRANCO = EUR): " WITH NO ADVANCING
+           ACCEPT MOEDA-FILE
+           IF MOEDA-FILE = SPACES
+               MOVE "EUR" TO MOEDA-FILE
+           END-IF
+
+           MOVE "A" TO ESTADO-CONTA-FILE
+           MOVE 0   TO TENTATIVAS-PIN-FILE
+           MOVE 0   TO LEVANTADO-HOJE-FILE
+           MOVE 0   TO DATA-LEVANTAMENTO-FILE
+
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA DUPLICADA!"
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE GRAVADO COM SUCESSO."
+                   *> abrir uma conta exige sempre um registo de
+                   *> cidadao ligado (ver CRIAREGISTO, que exige o
+                   *> inverso - a conta tem de existir primeiro)
+                   MOVE NR-CONTA-FILE TO NR-CONTA-KYC
+                   PERFORM 1100-PEDIR-DADOS-CIDADAO
+                   PERFORM 1200-GRAVAR-CIDADAO
+           END-WRITE.
+
+       1100-PEDIR-DADOS-CIDADAO.
+           DISPLAY " ".
+           DISPLAY "--- REGISTO DO CIDADAO LIGADO A CONTA ---".
+           DISPLAY "NOME COMPLETO (MAX 30): " WITH NO ADVANCING
+           ACCEPT NOME-COMPLETO.
+           DISPLAY "DATA NASCIMENTO (DDMMAAAA): " WITH NO ADVANCING
+           ACCEPT DATA-NASCIMENTO.
+
+           *> --- INICIO DA VALIDACAO ---
+           PERFORM UNTIL ESTADO-CIVIL-VALIDO
+               DISPLAY "ESTADO CIVIL (S/C/D/V): " WITH NO ADVANCING
+               ACCEPT ESTADO-CIVIL
+
+               *> Converter para maiuscula caso o utilizador use
+               *> uma letra minuscula
+               MOVE FUNCTION UPPER-CASE(ESTADO-CIVIL) TO ESTADO-CIVIL
+
+               IF NOT ESTADO-CIVIL-VALIDO
+                   DISPLAY "ERRO: OPCAO INVALIDA! USE S, C, D OU V."
+               END-IF
+           END-PERFORM.
+           *> --- FIM DA VALIDACAO ---
+
+       1200-GRAVAR-CIDADAO.
+           WRITE REGISTO-CIDADAO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR REGISTO DO CIDADAO!"
+               NOT INVALID KEY
+                   DISPLAY "REGISTO DO CIDADAO GRAVADO COM SUCESSO."
+           END-WRITE.
+
+       2000-EDITAR-CLIENTE.
+           DISPLAY " ".
+           DISPLAY "--- EDITAR CLIENTE EXISTENTE ---".
+           DISPLAY "NR. CONTA A EDITAR: " WITH NO ADVANCING
+           ACCEPT NR-CONTA-FILE
+
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA NAO ENCONTRADA!"
+               NOT INVALID KEY
+                   PERFORM 2100-PEDIR-NOVOS-DADOS
+           END-READ.
+
+       2100-PEDIR-NOVOS-DADOS.
+           MOVE NOME-FILE TO WS-NOME-ANTIGO
+           MOVE PIN-FILE  TO WS-PIN-ANTIGO
+
+           DISPLAY "NOME ATUAL : " NOME-FILE.
+           DISPLAY "NOVO NOME (BRANCO = MANTER): " WITH NO ADVANCING
+           ACCEPT NOME-FILE
+
+           IF NOME-FILE = SPACES
+               MOVE WS-NOME-ANTIGO TO NOME-FILE
+           END-IF
+
+           DISPLAY "PIN ATUAL  : " WS-PIN-ANTIGO.
+           DISPLAY "NOVO PIN (0 = MANTER): " WITH NO ADVANCING
+           ACCEPT WS-PIN-NOVO
+
+           IF WS-PIN-NOVO = 0
+               MOVE WS-PIN-ANTIGO TO PIN-FILE
+           ELSE
+               MOVE WS-PIN-NOVO TO PIN-FILE
+           END-IF
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO AO ATUALIZAR CLIENTE!"
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE ATUALIZADO COM SUCESSO."
+           END-REWRITE.
+
+       3000-FECHAR-CONTA.
+           DISPLAY " ".
+           DISPLAY "--- FECHAR (ELIMINAR) CONTA ---".
+           DISPLAY "NR. CONTA A FECHAR: " WITH NO ADVANCING
+           ACCEPT NR-CONTA-FILE
+
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA NAO ENCONTRADA!"
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE: " NOME-FILE
+                   DISPLAY "CONFIRMA O FECHO DA CONTA? (S/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RESPOSTA
+                   IF WS-RESPOSTA = "S" OR WS-RESPOSTA = "s"
+                       DELETE FICHEIRO-CLIENTES
+                           INVALID KEY
+                               DISPLAY "ERRO AO FECHAR CONTA!"
+                           NOT INVALID KEY
+                               DISPLAY "CONTA FECHADA COM SUCESSO."
+                       END-DELETE
+                   ELSE
+                       DISPLAY "OPERACAO CANCELADA."
+                   END-IF
+           END-READ.
