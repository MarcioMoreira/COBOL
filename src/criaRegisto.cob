@@ -1,58 +1,138 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CRIAREGISTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT FICHEIRO-KYC ASSIGN TO "data/kyc.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NR-CONTA-KYC
+               FILE STATUS IS WS-FS-KYC.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 SALDO-BANCARIO PIC 9(7)V9(2).
-       77 SALDO-FORMATADO      PIC ZZZZZZ9.99CR.
-       01 REGISTO-CIDADAO.
-           05 NOME-COMPLETO PIC X(30).
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-KYC.
+       01  REGISTO-CIDADAO.
+           05 NR-CONTA-KYC           PIC 9(09).
+           05 NOME-COMPLETO          PIC X(30).
            05 DATA-NASCIMENTO.
-               10 DIA PIC 9(2).
-               10 MES PIC 9(2).
-               10 ANO PIC 9(4).
-       05 ESTADO-CIVIL PIC X(01).
-           88 SOLTEIRO VALUE "S".
-           88 CASADO   VALUE "C".
-           88 DIVORCIADO VALUE "D".
-           88 VIUVO    VALUE "V".
-           88 ESTADO-CIVIL-VALIDO VALUE "S" "C" "D" "V".
-        
-    
+               10 DIA                PIC 9(02).
+               10 MES                PIC 9(02).
+               10 ANO                PIC 9(04).
+           05 ESTADO-CIVIL           PIC X(01).
+               88 SOLTEIRO             VALUE "S".
+               88 CASADO               VALUE "C".
+               88 DIVORCIADO           VALUE "D".
+               88 VIUVO                VALUE "V".
+               88 ESTADO-CIVIL-VALIDO  VALUE "S" "C" "D" "V".
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES           PIC XX.
+       77  WS-FS-KYC                PIC XX.
+       77  WS-RESPOSTA               PIC X VALUE "S".
+       77  SALDO-FORMATADO           PIC ZZZZZZ9.99CR.
+
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O FICHEIRO-CLIENTES.
+           IF WS-FS-CLIENTES NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTS.DAT. STATUS: "
+                   WS-FS-CLIENTES
+               STOP RUN
+           END-IF.
+
+           OPEN I-O FICHEIRO-KYC.
+           IF WS-FS-KYC = "35"
+               OPEN OUTPUT FICHEIRO-KYC
+               CLOSE FICHEIRO-KYC
+               OPEN I-O FICHEIRO-KYC
+           END-IF.
+           IF WS-FS-KYC NOT = "00"
+               DISPLAY "ERRO AO ABRIR KYC.DAT. STATUS: " WS-FS-KYC
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-RESPOSTA = "N" OR WS-RESPOSTA = "n"
+               PERFORM 1000-REGISTAR-CIDADAO
+               DISPLAY "REGISTAR OUTRO CIDADAO? (S/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RESPOSTA
+           END-PERFORM.
+
+           CLOSE FICHEIRO-CLIENTES.
+           CLOSE FICHEIRO-KYC.
+           DISPLAY " ".
+           STOP RUN.
+
+       1000-REGISTAR-CIDADAO.
            DISPLAY " ".
            DISPLAY "REGISTO DO CIDADAO".
            DISPLAY "---------------------------------------".
-           MOVE "MARCIO MOREIRA" TO NOME-COMPLETO.
-           MOVE "09071980" TO DATA-NASCIMENTO.
-           MOVE 1250.50 TO SALDO-BANCARIO.
-           MOVE SALDO-BANCARIO TO SALDO-FORMATADO.
+           DISPLAY "NR. CONTA LIGADA (9 DIGITOS): "
+               WITH NO ADVANCING
+           ACCEPT NR-CONTA-FILE.
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA " NR-CONTA-FILE
+                       " NAO EXISTE EM CLIENTS.DAT!"
+           END-READ
 
-           DISPLAY "NOME-COMPLETO : " NOME-COMPLETO.
-           DISPLAY "DATA-NASCIMENTO : " DATA-NASCIMENTO.
+           IF WS-FS-CLIENTES = "00"
+               MOVE NR-CONTA-FILE TO NR-CONTA-KYC
+               PERFORM 1100-PEDIR-DADOS-CIDADAO
+               PERFORM 1200-GRAVAR-CIDADAO
+           END-IF.
+
+       1100-PEDIR-DADOS-CIDADAO.
+           DISPLAY "NOME COMPLETO (MAX 30): " WITH NO ADVANCING
+           ACCEPT NOME-COMPLETO.
+           DISPLAY "DATA NASCIMENTO (DDMMAAAA): " WITH NO ADVANCING
+           ACCEPT DATA-NASCIMENTO.
 
            *> --- INICIO DA VALIDACAO ---
            PERFORM UNTIL ESTADO-CIVIL-VALIDO
                DISPLAY "ESTADO CIVIL (S/C/D/V): " WITH NO ADVANCING
                ACCEPT ESTADO-CIVIL
-               
-               *> Converter para maiuscula caso o utilizador use 'c' minusculo
+
+               *> Converter para maiuscula caso o utilizador use
+               *> uma letra minuscula
                MOVE FUNCTION UPPER-CASE(ESTADO-CIVIL) TO ESTADO-CIVIL
-               
+
                IF NOT ESTADO-CIVIL-VALIDO
                    DISPLAY "ERRO: OPCAO INVALIDA! USE S, C, D OU V."
                END-IF
            END-PERFORM.
            *> --- FIM DA VALIDACAO ---
 
-           *> Mostrar o estado por extenso usando os nomes definidos no 88
+           MOVE SALDO-FILE TO SALDO-FORMATADO
+           DISPLAY "NOME-COMPLETO   : " NOME-COMPLETO.
+           DISPLAY "DATA-NASCIMENTO : " DATA-NASCIMENTO.
            EVALUATE TRUE
                WHEN SOLTEIRO   DISPLAY "ESTADO-CIVIL    : SOLTEIRO"
                WHEN CASADO     DISPLAY "ESTADO-CIVIL    : CASADO"
                WHEN DIVORCIADO DISPLAY "ESTADO-CIVIL    : DIVORCIADO"
                WHEN VIUVO      DISPLAY "ESTADO-CIVIL    : VIUVO"
            END-EVALUATE.
+           DISPLAY "SALDO DA CONTA LIGADA : " SALDO-FORMATADO " "
+               MOEDA-FILE.
 
-           DISPLAY "---------------------------------------".
-           DISPLAY "SALDO-BANCARIO : " SALDO-FORMATADO " EUR".
-           DISPLAY " ".
-           STOP RUN.
+       1200-GRAVAR-CIDADAO.
+           WRITE REGISTO-CIDADAO
+               INVALID KEY
+                   REWRITE REGISTO-CIDADAO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR REGISTO DO CIDADAO!"
+                   END-REWRITE
+               NOT INVALID KEY
+                   DISPLAY "REGISTO DO CIDADAO GRAVADO COM SUCESSO."
+           END-WRITE.
