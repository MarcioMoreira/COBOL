@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKFLOW-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT FICHEIRO-TRANSACOES ASSIGN TO "data/transacoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSACOES.
+
+           SELECT FICHEIRO-MOVIMENTOS ASSIGN TO "data/movements.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MOV-ID
+               FILE STATUS IS WS-FS-MOVIMENTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS             PIC X(50).
+
+       FD  FICHEIRO-MOVIMENTOS.
+           COPY MOVIMENTO.
+
+       FD  FICHEIRO-TRANSACOES.
+       01  REG-TRANSACAO-BATCH.
+           *> 'C-Consulta', 'L-Levant.', 'D-Deposito', 'T-Transferir'
+           05 BT-TIPO-OP             PIC X(01).
+           05 BT-CONTA               PIC 9(09).
+           05 BT-CONTA-DESTINO       PIC 9(09).
+           05 BT-VALOR               PIC 9(07)V99.
+           05 FILLER                 PIC X(22).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES          PIC XX.
+       77  WS-FS-LOG               PIC XX.
+       77  WS-FS-TRANSACOES        PIC XX.
+       77  WS-FS-MOVIMENTOS        PIC XX.
+       77  WS-VALOR-OPERACAO       PIC 9(07)V99.
+       77  WS-VALOR-FORMATADO      PIC -Z,ZZZ,ZZ9.99.
+       77  WS-EOF                  PIC X VALUE 'N'.
+           88 FIM-FICHEIRO-TRANSACOES VALUE 'S'.
+       77  WS-PROXIMO-ID-LOG       PIC 9(09) VALUE 1.
+       77  WS-PROXIMO-ID-MOV       PIC 9(09) VALUE 1.
+       77  WS-MOV-TIPO-OP          PIC X(01).
+       77  WS-LIMITE-LEVANT-OPER   PIC 9(07)V99 VALUE 1000.00.
+       77  WS-LIMITE-LEVANT-DIA    PIC 9(07)V99 VALUE 2000.00.
+       77  WS-DATA-HOJE            PIC 9(08).
+       77  WS-TOTAL-PROCESSADAS    PIC 9(05) VALUE 0.
+       77  WS-TOTAL-REJEITADAS     PIC 9(05) VALUE 0.
+
+      *> Escalao de comissoes de levantamento, igual ao usado em
+      *> SISTEMADESAQUE e em BANKFLOW.
+       77  WS-LIMITE-ESCALAO-1     PIC 9(07)V99 VALUE 100.00.
+       77  WS-LIMITE-ESCALAO-2     PIC 9(07)V99 VALUE 500.00.
+       77  WS-TAXA-FIXA-1          PIC 9(07)V99 VALUE 1.00.
+       77  WS-TAXA-FIXA-2          PIC 9(07)V99 VALUE 2.50.
+       77  WS-TAXA-PERCENTUAL-3    PIC 9V9(04)  VALUE 0.01.
+       77  WS-TAXA-LEVANTAMENTO    PIC 9(07)V99.
+
+       01  WS-REGISTO-LOG.
+           05 WS-LOG-ID-OPERACAO   PIC 9(09).
+           05 WS-LOG-DATA          PIC 9(08). *> YYYYMMDD
+           05 WS-LOG-CONTA         PIC 9(09).
+           *> 'T-Transferir(saida)', 'L-Levantamento'
+           *> 'D-Deposito', 'S-Sair', 'C-Consulta', 'F-Fee'
+           *> 'E-Entrada de transferencia'
+           05 WS-LOG-TIPO-OP       PIC X(01).
+           05 WS-LOG-VALOR         PIC 9(07)V99.
+
+       01  WS-NR-CONTA             PIC 9(09).
+       01  WS-DESTINO.
+           05 WS-NR-CONTA-DESTINO  PIC 9(09).
+       77  WS-CREDITO-OK           PIC X VALUE 'N'.
+           88 CREDITO-EFETUADO     VALUE 'S'.
+
+       *> Moeda da conta de origem, guardada antes de trocar para o
+       *> registo da conta de destino, para rejeitar transferencias
+       *> entre moedas diferentes (sem conversao de cambio).
+       77  WS-MOEDA-ORIGEM         PIC X(03).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT FICHEIRO-TRANSACOES.
+           IF WS-FS-TRANSACOES NOT = "00"
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE TRANSACOES: "
+                   WS-FS-TRANSACOES
+               STOP RUN
+           END-IF.
+
+           OPEN I-O FICHEIRO-CLIENTES.
+           IF WS-FS-CLIENTES NOT = "00"
+               CLOSE FICHEIRO-TRANSACOES
+               DISPLAY "ERRO AO ABRIR BASE DE DADOS: " WS-FS-CLIENTES
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND FICHEIRO-LOG.
+           IF WS-FS-LOG NOT = "00"
+               CLOSE FICHEIRO-TRANSACOES
+               CLOSE FICHEIRO-CLIENTES
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE LOG: " WS-FS-LOG
+               STOP RUN
+           END-IF.
+
+           OPEN I-O FICHEIRO-MOVIMENTOS.
+           IF WS-FS-MOVIMENTOS = "35"
+               OPEN OUTPUT FICHEIRO-MOVIMENTOS
+               CLOSE FICHEIRO-MOVIMENTOS
+               OPEN I-O FICHEIRO-MOVIMENTOS
+           END-IF.
+           IF WS-FS-MOVIMENTOS NOT = "00"
+               CLOSE FICHEIRO-TRANSACOES
+               CLOSE FICHEIRO-CLIENTES
+               CLOSE FICHEIRO-LOG
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE MOVIMENTOS: "
+                   WS-FS-MOVIMENTOS
+               STOP RUN
+           END-IF.
+           PERFORM 1100-INICIALIZAR-ID-MOVIMENTO.
+
+           DISPLAY " ".
+           DISPLAY "-------------------------------------".
+           DISPLAY "*       BANKFLOW-BATCH SYSTEM        *".
+           DISPLAY "-------------------------------------".
+           DISPLAY " ".
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+
+           PERFORM UNTIL FIM-FICHEIRO-TRANSACOES
+               READ FICHEIRO-TRANSACOES
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       PERFORM 1000-PROCESSAR-TRANSACAO
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHEIRO-TRANSACOES.
+           CLOSE FICHEIRO-CLIENTES.
+           CLOSE FICHEIRO-LOG.
+           CLOSE FICHEIRO-MOVIMENTOS.
+
+           DISPLAY " ".
+           DISPLAY "TRANSACOES PROCESSADAS: " WS-TOTAL-PROCESSADAS.
+           DISPLAY "TRANSACOES REJEITADAS : " WS-TOTAL-REJEITADAS.
+           DISPLAY "-------------------------------------".
+           DISPLAY " ".
+           STOP RUN.
+
+       1100-INICIALIZAR-ID-MOVIMENTO.
+           *> data/movements.dat e indexado e persiste entre execucoes,
+           *> ao contrario do contador do log; por isso o proximo ID
+           *> tem de ser calculado a partir do maior MOV-ID existente.
+           MOVE 1 TO WS-PROXIMO-ID-MOV
+           MOVE LOW-VALUES TO MOV-ID
+           START FICHEIRO-MOVIMENTOS KEY IS GREATER THAN MOV-ID
+               INVALID KEY
+                   MOVE "10" TO WS-FS-MOVIMENTOS
+           END-START
+
+           PERFORM UNTIL WS-FS-MOVIMENTOS = "10"
+               READ FICHEIRO-MOVIMENTOS NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FS-MOVIMENTOS
+                   NOT AT END
+                       COMPUTE WS-PROXIMO-ID-MOV = MOV-ID + 1
+               END-READ
+           END-PERFORM.
+
+       1000-PROCESSAR-TRANSACAO.
+           MOVE BT-CONTA TO NR-CONTA-FILE
+
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJEITADAS
+                   DISPLAY "ERRO: CONTA " BT-CONTA " NAO ENCONTRADA!"
+               NOT INVALID KEY
+                   IF CONTA-BLOQUEADA-FILE
+                       ADD 1 TO WS-TOTAL-REJEITADAS
+                       DISPLAY "ERRO: CONTA " BT-CONTA " BLOQUEADA!"
+                   ELSE
+                       MOVE FUNCTION UPPER-CASE(BT-TIPO-OP)
+                           TO BT-TIPO-OP
+                       EVALUATE BT-TIPO-OP
+                           WHEN "C"
+                               PERFORM 2000-CONSULTA-BATCH
+                           WHEN "T"
+                               PERFORM 3000-TRANSFERIR-BATCH
+                           WHEN "L"
+                               PERFORM 4000-LEVANTAR-BATCH
+                           WHEN "D"
+                               PERFORM 5000-DEPOSITAR-BATCH
+                           WHEN OTHER
+                               ADD 1 TO WS-TOTAL-REJEITADAS
+                               DISPLAY "ERRO: OPERACAO '" BT-TIPO-OP
+                                   "' INVALIDA NA CONTA " BT-CONTA
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+
+       2000-CONSULTA-BATCH.
+           MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+           DISPLAY "CONSULTA " NR-CONTA-FILE " - SALDO: "
+               WS-VALOR-FORMATADO " " MOEDA-FILE
+           ADD 1 TO WS-TOTAL-PROCESSADAS
+
+           *> WS-LOG-VALOR nao tem sinal mas SALDO-FILE pode ser
+           *> negativo (descoberto autorizado); a consulta nao
+           *> movimenta dinheiro, por isso regista-se valor zero
+           *> em vez de arriscar gravar um saldo negativo sem sinal
+           MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+           MOVE 0 TO WS-LOG-VALOR
+           MOVE "C" TO WS-LOG-TIPO-OP
+           PERFORM 9100-GRAVAR-LOG.
+
+       3000-TRANSFERIR-BATCH.
+           MOVE BT-CONTA-DESTINO TO WS-NR-CONTA-DESTINO
+           MOVE BT-VALOR TO WS-VALOR-OPERACAO
+
+           IF WS-NR-CONTA-DESTINO = NR-CONTA-FILE
+               ADD 1 TO WS-TOTAL-REJEITADAS
+               DISPLAY "ERRO: CONTA DESTINO IGUAL A CONTA DE ORIGEM!"
+           ELSE
+               IF WS-VALOR-OPERACAO > SALDO-FILE + SALDO-LIMITE-FILE
+                   ADD 1 TO WS-TOTAL-REJEITADAS
+                   DISPLAY "ERRO: SALDO INSUFICIENTE NA CONTA "
+                       NR-CONTA-FILE
+               ELSE
+                   PERFORM 3100-TRANSFERIR-MOVIMENTO
+               END-IF
+           END-IF.
+
+       3100-TRANSFERIR-MOVIMENTO.
+           *> guarda a conta e a moeda de origem para repor/comparar
+           MOVE NR-CONTA-FILE TO WS-NR-CONTA
+           MOVE MOEDA-FILE TO WS-MOEDA-ORIGEM
+           MOVE 'N' TO WS-CREDITO-OK
+
+           MOVE WS-NR-CONTA-DESTINO TO NR-CONTA-FILE
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA DESTINO NAO ENCONTRADA!"
+               NOT INVALID KEY
+                   *> sem conversao de cambio, uma transferencia so e
+                   *> permitida entre contas na mesma moeda
+                   IF MOEDA-FILE NOT = WS-MOEDA-ORIGEM
+                       DISPLAY "ERRO: TRANSFERENCIA " WS-NR-CONTA
+                           " -> " WS-NR-CONTA-DESTINO
+                           " ENTRE MOEDAS DIFERENTES!"
+                   ELSE
+                       ADD WS-VALOR-OPERACAO TO SALDO-FILE
+                       REWRITE REG-CLIENTE
+                           INVALID KEY
+                               DISPLAY "ERRO AO CREDITAR DESTINO!"
+                           NOT INVALID KEY
+                               MOVE 'S' TO WS-CREDITO-OK
+
+                               MOVE WS-NR-CONTA-DESTINO TO WS-LOG-CONTA
+                               MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+                               MOVE "E" TO WS-LOG-TIPO-OP
+                               PERFORM 9100-GRAVAR-LOG
+
+                               MOVE 'E' TO WS-MOV-TIPO-OP
+                               PERFORM 9200-GRAVAR-MOVIMENTO
+                       END-REWRITE
+                   END-IF
+           END-READ
+
+           *> repoe o registo da conta de origem na area de ficheiro
+           MOVE WS-NR-CONTA TO NR-CONTA-FILE
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO AO REPOR CONTA DE ORIGEM!"
+           END-READ
+
+           IF CREDITO-EFETUADO
+               SUBTRACT WS-VALOR-OPERACAO FROM SALDO-FILE
+               REWRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "ERRO AO DEBITAR CONTA ORIGEM!"
+               END-REWRITE
+               ADD 1 TO WS-TOTAL-PROCESSADAS
+               MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+               DISPLAY "TRANSFERENCIA " WS-NR-CONTA " -> "
+                   WS-NR-CONTA-DESTINO " EFETUADA. NOVO SALDO: "
+                   WS-VALOR-FORMATADO " " MOEDA-FILE
+
+               MOVE WS-NR-CONTA TO WS-LOG-CONTA
+               MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+               MOVE "T" TO WS-LOG-TIPO-OP
+               PERFORM 9100-GRAVAR-LOG
+
+               MOVE 'T' TO WS-MOV-TIPO-OP
+               PERFORM 9200-GRAVAR-MOVIMENTO
+           ELSE
+               ADD 1 TO WS-TOTAL-REJEITADAS
+           END-IF.
+
+       4000-LEVANTAR-BATCH.
+           MOVE BT-VALOR TO WS-VALOR-OPERACAO
+
+           IF DATA-LEVANTAMENTO-FILE NOT = WS-DATA-HOJE
+               MOVE 0 TO LEVANTADO-HOJE-FILE
+               MOVE WS-DATA-HOJE TO DATA-LEVANTAMENTO-FILE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-VALOR-OPERACAO <= WS-LIMITE-ESCALAO-1
+                   MOVE WS-TAXA-FIXA-1 TO WS-TAXA-LEVANTAMENTO
+               WHEN WS-VALOR-OPERACAO <= WS-LIMITE-ESCALAO-2
+                   MOVE WS-TAXA-FIXA-2 TO WS-TAXA-LEVANTAMENTO
+               WHEN OTHER
+                   COMPUTE WS-TAXA-LEVANTAMENTO ROUNDED =
+                       WS-VALOR-OPERACAO * WS-TAXA-PERCENTUAL-3
+           END-EVALUATE
+
+           IF WS-VALOR-OPERACAO > WS-LIMITE-LEVANT-OPER
+               ADD 1 TO WS-TOTAL-REJEITADAS
+               DISPLAY "ERRO: VALOR EXCEDE O LIMITE POR OPERACAO!"
+           ELSE IF LEVANTADO-HOJE-FILE + WS-VALOR-OPERACAO
+                   > WS-LIMITE-LEVANT-DIA
+               ADD 1 TO WS-TOTAL-REJEITADAS
+               DISPLAY "ERRO: EXCEDE O LIMITE DIARIO DE LEVANTAMENTO!"
+           ELSE IF WS-VALOR-OPERACAO + WS-TAXA-LEVANTAMENTO
+                   > SALDO-FILE + SALDO-LIMITE-FILE
+               ADD 1 TO WS-TOTAL-REJEITADAS
+               DISPLAY "ERRO: SALDO INSUFICIENTE NA CONTA "
+                   NR-CONTA-FILE
+           ELSE
+               *> o capital e a comissao sao debitados e gravados
+               *> (REWRITE + log + movimento) em dois passos
+               *> separados, para que o MOV-SALDO-APOS de cada linha
+               *> reflita o saldo imediatamente a seguir a essa
+               *> propria parcela, e nao o saldo ja liquido de ambas
+               SUBTRACT WS-VALOR-OPERACAO FROM SALDO-FILE
+               ADD WS-VALOR-OPERACAO TO LEVANTADO-HOJE-FILE
+
+               REWRITE REG-CLIENTE
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-REJEITADAS
+                       DISPLAY "ERRO AO ATUALIZAR FICHEIRO!"
+                   NOT INVALID KEY
+                       MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                       MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+                       MOVE "L" TO WS-LOG-TIPO-OP
+                       PERFORM 9100-GRAVAR-LOG
+
+                       MOVE 'L' TO WS-MOV-TIPO-OP
+                       PERFORM 9200-GRAVAR-MOVIMENTO
+
+                       PERFORM 4100-APLICAR-TAXA-LEVANTAMENTO-BATCH
+               END-REWRITE
+           END-IF.
+
+       4100-APLICAR-TAXA-LEVANTAMENTO-BATCH.
+           SUBTRACT WS-TAXA-LEVANTAMENTO FROM SALDO-FILE
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJEITADAS
+                   DISPLAY "ERRO AO ATUALIZAR FICHEIRO (COMISSAO)!"
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-PROCESSADAS
+                   MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+                   DISPLAY "LEVANTAMENTO " NR-CONTA-FILE
+                       " EFETUADO. NOVO SALDO: "
+                       WS-VALOR-FORMATADO " " MOEDA-FILE
+
+                   MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                   MOVE WS-TAXA-LEVANTAMENTO TO WS-LOG-VALOR
+                   MOVE "F" TO WS-LOG-TIPO-OP
+                   PERFORM 9100-GRAVAR-LOG
+
+                   MOVE 'F' TO WS-MOV-TIPO-OP
+                   PERFORM 9200-GRAVAR-MOVIMENTO
+           END-REWRITE.
+
+       5000-DEPOSITAR-BATCH.
+           MOVE BT-VALOR TO WS-VALOR-OPERACAO
+           ADD WS-VALOR-OPERACAO TO SALDO-FILE
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJEITADAS
+                   DISPLAY "ERRO AO ATUALIZAR SALDO NO FICHEIRO!"
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-PROCESSADAS
+                   MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+                   DISPLAY "DEPOSITO " NR-CONTA-FILE
+                       " EFETUADO. NOVO SALDO: "
+                       WS-VALOR-FORMATADO " " MOEDA-FILE
+
+                   MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                   MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+                   MOVE "D" TO WS-LOG-TIPO-OP
+                   PERFORM 9100-GRAVAR-LOG
+
+                   MOVE 'D' TO WS-MOV-TIPO-OP
+                   PERFORM 9200-GRAVAR-MOVIMENTO
+           END-REWRITE.
+
+       9100-GRAVAR-LOG.
+           MOVE WS-PROXIMO-ID-LOG TO WS-LOG-ID-OPERACAO
+           ADD 1 TO WS-PROXIMO-ID-LOG
+           MOVE WS-DATA-HOJE TO WS-LOG-DATA
+
+           WRITE REG-LOG-DADOS FROM WS-REGISTO-LOG.
+
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR NO FICHEIRO DE LOG!"
+           END-IF.
+
+       9200-GRAVAR-MOVIMENTO.
+           MOVE WS-PROXIMO-ID-MOV TO MOV-ID
+           ADD 1 TO WS-PROXIMO-ID-MOV
+           MOVE WS-LOG-CONTA TO MOV-CONTA
+           MOVE WS-MOV-TIPO-OP TO MOV-TIPO-OP
+           MOVE WS-LOG-VALOR TO MOV-VALOR
+           MOVE SALDO-FILE TO MOV-SALDO-APOS
+           MOVE WS-DATA-HOJE TO MOV-DATA
+
+           WRITE REG-MOVIMENTO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR MOVIMENTO!"
+           END-WRITE.
