@@ -0,0 +1,6 @@
+      *> Layout partilhado da tabela de cambios (FICHEIRO-CAMBIO).
+      *> Uma linha por moeda, com a taxa de conversao para EUR
+      *> (1 unidade da moeda = CAMBIO-TAXA EUR).
+       01  REG-CAMBIO.
+           05 CAMBIO-MOEDA           PIC X(03).
+           05 CAMBIO-TAXA            PIC 9(03)V9(06).
