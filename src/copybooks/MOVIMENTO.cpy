@@ -0,0 +1,14 @@
+      *> Layout partilhado do registo de movimento (FICHEIRO-MOVIMENTOS).
+      *> Um registo por lancamento contra SALDO-FILE, para reconstruir
+      *> o historico de uma conta para alem do SALDO-FILE mutavel.
+       01  REG-MOVIMENTO.
+           05 MOV-ID                PIC 9(09).
+           05 MOV-CONTA              PIC 9(09).
+           *> 'T-Transferir(saida)', 'L-Levantamento', 'D-Deposito',
+           *> 'F-Fee', 'E-Entrada de transferencia'
+           05 MOV-TIPO-OP            PIC X(01).
+           05 MOV-VALOR              PIC S9(07)V99 SIGN IS
+               TRAILING SEPARATE CHARACTER.
+           05 MOV-SALDO-APOS         PIC S9(07)V99 SIGN IS
+               TRAILING SEPARATE CHARACTER.
+           05 MOV-DATA               PIC 9(08).
