@@ -0,0 +1,19 @@
+      *> Layout partilhado do registo de cliente (FICHEIRO-CLIENTES).
+      *> Usado via COPY por todos os programas que leem/escrevem
+      *> data/clients.dat, para manter o layout fisico em sincronia.
+       01  REG-CLIENTE.
+           05 NR-CONTA-FILE          PIC 9(09).
+           05 PIN-FILE               PIC 9(06).
+           05 NOME-FILE              PIC A(30).
+           05 SALDO-FILE             PIC S9(07)V99 SIGN IS
+               TRAILING SEPARATE CHARACTER.
+           05 ESTADO-CONTA-FILE      PIC X(01).
+               88 CONTA-ATIVA-FILE     VALUE "A".
+               88 CONTA-BLOQUEADA-FILE VALUE "B".
+           05 TENTATIVAS-PIN-FILE    PIC 9(01).
+           05 LEVANTADO-HOJE-FILE    PIC 9(07)V99.
+           05 DATA-LEVANTAMENTO-FILE PIC 9(08).
+           05 SALDO-LIMITE-FILE      PIC 9(07)V99.
+           05 EMAIL-FILE             PIC X(40).
+           05 TELEFONE-FILE          PIC 9(09).
+           05 MOEDA-FILE             PIC X(03).
