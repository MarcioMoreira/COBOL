@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS.
+           05 LOG-ID-OPERACAO        PIC 9(09).
+           05 LOG-DATA                PIC 9(08).
+           05 LOG-CONTA                PIC 9(09).
+           05 LOG-TIPO-OP              PIC X(01).
+           05 LOG-VALOR                PIC 9(07)V99.
+           05 FILLER                   PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES           PIC XX.
+       77  WS-FS-LOG                PIC XX.
+       77  WS-CONTA-PEDIDA          PIC 9(09).
+       77  WS-DATA-INICIO           PIC 9(08).
+       77  WS-DATA-FIM              PIC 9(08).
+       77  WS-SALDO-ABERTURA        PIC S9(07)V99.
+       77  WS-SALDO-CORRENTE        PIC S9(07)V99.
+       77  WS-MOVIMENTO-SINAL       PIC S9(07)V99.
+       77  WS-VALOR-FORMATADO       PIC Z,ZZZ,ZZ9.99.
+       77  WS-SALDO-FORMATADO       PIC -Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-LINHAS          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " ".
+           DISPLAY "---------------------------------------".
+           DISPLAY "|   EXTRATO DE CONTA POR PERIODO       |".
+           DISPLAY "---------------------------------------".
+           DISPLAY "NUMERO DE CONTA: " WITH NO ADVANCING.
+           ACCEPT WS-CONTA-PEDIDA.
+           DISPLAY "DATA INICIAL (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY "DATA FINAL   (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-FIM.
+
+           PERFORM 1000-LER-SALDO-ATUAL
+           IF WS-FS-CLIENTES NOT = "00"
+               DISPLAY "ERRO: CONTA NAO ENCONTRADA!"
+           ELSE
+               PERFORM 2000-CALCULAR-SALDO-ABERTURA
+               PERFORM 3000-IMPRIMIR-EXTRATO
+           END-IF
+
+           STOP RUN.
+
+       1000-LER-SALDO-ATUAL.
+           OPEN INPUT FICHEIRO-CLIENTES
+           MOVE WS-CONTA-PEDIDA TO NR-CONTA-FILE
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           CLOSE FICHEIRO-CLIENTES.
+
+       2000-CALCULAR-SALDO-ABERTURA.
+           MOVE 0 TO WS-MOVIMENTO-SINAL
+           OPEN INPUT FICHEIRO-LOG
+           PERFORM UNTIL WS-FS-LOG = "10"
+               READ FICHEIRO-LOG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LOG-CONTA = WS-CONTA-PEDIDA
+                               AND LOG-DATA >= WS-DATA-INICIO
+                           PERFORM 2100-ACUMULAR-SINAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-LOG.
+
+           COMPUTE WS-SALDO-ABERTURA =
+               SALDO-FILE - WS-MOVIMENTO-SINAL.
+
+       2100-ACUMULAR-SINAL.
+           EVALUATE LOG-TIPO-OP
+               WHEN "D"
+                   ADD LOG-VALOR TO WS-MOVIMENTO-SINAL
+               WHEN "I"
+                   ADD LOG-VALOR TO WS-MOVIMENTO-SINAL
+               WHEN "L"
+                   SUBTRACT LOG-VALOR FROM WS-MOVIMENTO-SINAL
+               WHEN "T"
+                   SUBTRACT LOG-VALOR FROM WS-MOVIMENTO-SINAL
+               WHEN "E"
+                   ADD LOG-VALOR TO WS-MOVIMENTO-SINAL
+               WHEN "F"
+                   SUBTRACT LOG-VALOR FROM WS-MOVIMENTO-SINAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3000-IMPRIMIR-EXTRATO.
+           MOVE WS-SALDO-ABERTURA TO WS-SALDO-CORRENTE
+
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "EXTRATO DA CONTA " WS-CONTA-PEDIDA.
+           DISPLAY "PERIODO: " WS-DATA-INICIO " A " WS-DATA-FIM.
+           MOVE WS-SALDO-ABERTURA TO WS-SALDO-FORMATADO
+           DISPLAY "SALDO DE ABERTURA: " WS-SALDO-FORMATADO.
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "DATA       OP  VALOR        SALDO".
+           DISPLAY "-------------------------------------------------"
+
+           OPEN INPUT FICHEIRO-LOG
+           PERFORM UNTIL WS-FS-LOG = "10"
+               READ FICHEIRO-LOG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LOG-CONTA = WS-CONTA-PEDIDA
+                               AND LOG-DATA >= WS-DATA-INICIO
+                               AND LOG-DATA <= WS-DATA-FIM
+                           PERFORM 3100-IMPRIMIR-LINHA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-LOG.
+
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "TOTAL DE MOVIMENTOS: " WS-TOTAL-LINHAS.
+           DISPLAY "SALDO ATUAL: " SALDO-FILE " " MOEDA-FILE
+           DISPLAY "-------------------------------------------------"
+           DISPLAY " ".
+
+       3100-IMPRIMIR-LINHA.
+           ADD 1 TO WS-TOTAL-LINHAS
+
+           EVALUATE LOG-TIPO-OP
+               WHEN "D"
+                   ADD LOG-VALOR TO WS-SALDO-CORRENTE
+               WHEN "I"
+                   ADD LOG-VALOR TO WS-SALDO-CORRENTE
+               WHEN "L"
+                   SUBTRACT LOG-VALOR FROM WS-SALDO-CORRENTE
+               WHEN "T"
+                   SUBTRACT LOG-VALOR FROM WS-SALDO-CORRENTE
+               WHEN "E"
+                   ADD LOG-VALOR TO WS-SALDO-CORRENTE
+               WHEN "F"
+                   SUBTRACT LOG-VALOR FROM WS-SALDO-CORRENTE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           MOVE LOG-VALOR TO WS-VALOR-FORMATADO
+           MOVE WS-SALDO-CORRENTE TO WS-SALDO-FORMATADO
+           DISPLAY LOG-DATA " " LOG-TIPO-OP "   "
+               WS-VALOR-FORMATADO "   " WS-SALDO-FORMATADO.
