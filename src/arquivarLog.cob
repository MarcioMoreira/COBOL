@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQUIVAR-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT FICHEIRO-ARQUIVO ASSIGN TO WS-NOME-ARQUIVO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQUIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS             PIC X(50).
+
+       FD  FICHEIRO-ARQUIVO.
+       01  REG-ARQUIVO-DADOS         PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-LOG                PIC XX.
+       77  WS-FS-ARQUIVO            PIC XX.
+       77  WS-NOME-ORIGEM           PIC X(30) VALUE
+           "data/transactions.log".
+       77  WS-NOME-ARQUIVO          PIC X(40).
+       77  WS-RESULTADO-RENAME      PIC S9(09) COMP-5.
+
+       01  WS-DATA-HOJE.
+           05 WS-ANO-HOJE           PIC 9(04).
+           05 WS-MES-HOJE           PIC 9(02).
+           05 WS-DIA-HOJE           PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " ".
+           DISPLAY "--- ARQUIVAR TRANSACTIONS.LOG DE FIM DE MES ---".
+
+           *> Confirma que o log atual existe antes de o arquivar.
+           OPEN INPUT FICHEIRO-LOG.
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO: NAO HA TRANSACTIONS.LOG PARA ARQUIVAR. "
+                   "STATUS: " WS-FS-LOG
+               STOP RUN
+           END-IF.
+           CLOSE FICHEIRO-LOG.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+
+           STRING "data/transactions_" DELIMITED BY SIZE
+                  WS-ANO-HOJE          DELIMITED BY SIZE
+                  WS-MES-HOJE          DELIMITED BY SIZE
+                  ".log"               DELIMITED BY SIZE
+                  INTO WS-NOME-ARQUIVO
+
+           *> CBL_RENAME_FILE sobrescreve silenciosamente um destino
+           *> ja existente; confirma-se primeiro que ainda nao ha
+           *> arquivo deste mes para nao perder um arquivo anterior.
+           OPEN INPUT FICHEIRO-ARQUIVO.
+           IF WS-FS-ARQUIVO = "00"
+               CLOSE FICHEIRO-ARQUIVO
+               DISPLAY "ERRO: JA EXISTE UM ARQUIVO PARA ESTE MES EM "
+                   WS-NOME-ARQUIVO
+               DISPLAY "ARQUIVAGEM CANCELADA PARA NAO SOBRESCREVER."
+               STOP RUN
+           END-IF.
+
+           CALL "CBL_RENAME_FILE" USING WS-NOME-ORIGEM WS-NOME-ARQUIVO
+               RETURNING WS-RESULTADO-RENAME
+           END-CALL.
+
+           IF WS-RESULTADO-RENAME NOT = 0
+               DISPLAY "ERRO AO ARQUIVAR O LOG. CODIGO: "
+                   WS-RESULTADO-RENAME
+               STOP RUN
+           END-IF.
+
+           DISPLAY "LOG ARQUIVADO EM: " WS-NOME-ARQUIVO.
+
+           *> Recomeca com um transactions.log vazio para o novo mes.
+           OPEN OUTPUT FICHEIRO-LOG.
+           CLOSE FICHEIRO-LOG.
+
+           DISPLAY "NOVO TRANSACTIONS.LOG VAZIO CRIADO.".
+           DISPLAY " ".
+           STOP RUN.
