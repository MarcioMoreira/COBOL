@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-SALDO-BAIXO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES           PIC XX.
+       77  WS-LIMITE-SALDO-BAIXO    PIC S9(07)V99.
+       77  WS-SALDO-FORMATADO       PIC -Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-CONTAS-LIDAS    PIC 9(05) VALUE 0.
+       77  WS-TOTAL-SINALIZADAS     PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "   RELATORIO DE SALDOS BAIXOS / CONTAS DORMENTES".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "LIMITE DE SALDO (EX: 50,00 -> 0005000): "
+               WITH NO ADVANCING
+           ACCEPT WS-LIMITE-SALDO-BAIXO.
+
+           OPEN INPUT FICHEIRO-CLIENTES.
+           IF WS-FS-CLIENTES NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTS.DAT. STATUS: "
+                   WS-FS-CLIENTES
+               STOP RUN
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "CONTA       NOME                           SALDO".
+           DISPLAY "-------------------------------------------------".
+
+           PERFORM UNTIL WS-FS-CLIENTES = "10"
+               READ FICHEIRO-CLIENTES NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1000-VERIFICAR-CONTA
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHEIRO-CLIENTES.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "CONTAS ANALISADAS   : " WS-TOTAL-CONTAS-LIDAS.
+           DISPLAY "CONTAS SINALIZADAS  : " WS-TOTAL-SINALIZADAS.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY " ".
+           STOP RUN.
+
+       1000-VERIFICAR-CONTA.
+           ADD 1 TO WS-TOTAL-CONTAS-LIDAS
+           IF SALDO-FILE <= WS-LIMITE-SALDO-BAIXO
+               ADD 1 TO WS-TOTAL-SINALIZADAS
+               MOVE SALDO-FILE TO WS-SALDO-FORMATADO
+               DISPLAY NR-CONTA-FILE "  " NOME-FILE "  "
+                   WS-SALDO-FORMATADO
+           END-IF.
