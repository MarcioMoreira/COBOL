@@ -10,36 +10,129 @@
                RECORD KEY IS NR-CONTA-FILE
                FILE STATUS IS WS-FS.
 
+           SELECT FICHEIRO-CHECKPOINT ASSIGN TO
+               "data/gerarmassa_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FICHEIRO-CLIENTES.
-       01  REG-CLIENTE.
-           05 NR-CONTA-FILE          PIC 9(09).
-           05 PIN-FILE               PIC 9(06).
-           05 NOME-FILE              PIC A(30).
-           05 SALDO-FILE             PIC 9(07)V99.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-CHECKPOINT.
+       01  REG-CHECKPOINT           PIC 9(05).
 
        WORKING-STORAGE SECTION.
        77  WS-FS                     PIC XX.
-       77  WS-CONTADOR               PIC 9(03) VALUE 1.
+       77  WS-FS-CHECKPOINT          PIC XX.
+       77  WS-CONTADOR               PIC 9(05) VALUE 1.
+       77  WS-QTD-CLIENTES           PIC 9(05) VALUE 100.
+       77  WS-RESTANTES              PIC 9(05) VALUE 0.
+       77  WS-SALDO-MINIMO           PIC 9(07)V99 VALUE 50.00.
+       77  WS-SALDO-VARIACAO         PIC 9(07)V99 VALUE 49950.00.
+       77  WS-SEMENTE                PIC 9(09).
+       77  WS-NUMERO-ALEATORIO       PIC 9V9(9).
 
        PROCEDURE DIVISION.
-           OPEN OUTPUT FICHEIRO-CLIENTES.
+           DISPLAY "QUANTOS CLIENTES GERAR (BRANCO = 100): "
+               WITH NO ADVANCING
+           ACCEPT WS-QTD-CLIENTES
+           IF WS-QTD-CLIENTES = 0
+               MOVE 100 TO WS-QTD-CLIENTES
+           END-IF.
+
+           PERFORM 1000-LER-CHECKPOINT.
+
+           IF WS-CONTADOR > WS-QTD-CLIENTES
+               DISPLAY "JOB JA CONCLUIDO NUM RUN ANTERIOR ("
+                   WS-CONTADOR " CLIENTES). NADA A GERAR."
+               STOP RUN
+           END-IF.
+
+           IF WS-CONTADOR > 1
+               DISPLAY "A RETOMAR A PARTIR DO CLIENTE " WS-CONTADOR
+                   " (CHECKPOINT ANTERIOR)."
+           END-IF.
+
+           *> OPEN I-O: mantem os clientes ja existentes no ficheiro
+           *> (por exemplo, contas criadas via SETUP-DATABASE). So
+           *> cria o ficheiro (OPEN OUTPUT) se ainda nao existir.
+           OPEN I-O FICHEIRO-CLIENTES.
+
+           IF WS-FS = "35"
+               OPEN OUTPUT FICHEIRO-CLIENTES
+               CLOSE FICHEIRO-CLIENTES
+               OPEN I-O FICHEIRO-CLIENTES
+           END-IF.
+
+           IF WS-FS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE CLIENTES. STATUS: "
+                   WS-FS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-SEMENTE FROM TIME.
+           MOVE FUNCTION RANDOM(WS-SEMENTE) TO WS-NUMERO-ALEATORIO.
 
-           PERFORM 100 TIMES
+           COMPUTE WS-RESTANTES = WS-QTD-CLIENTES - WS-CONTADOR + 1.
+
+           PERFORM WS-RESTANTES TIMES
                MOVE WS-CONTADOR TO NR-CONTA-FILE
-               MOVE 123456      TO PIN-FILE
-               
+
+               MOVE FUNCTION RANDOM TO WS-NUMERO-ALEATORIO
+               COMPUTE PIN-FILE = WS-NUMERO-ALEATORIO * 1000000
+
                STRING "CLIENTE TESTE " DELIMITED BY SIZE
                       WS-CONTADOR      DELIMITED BY SIZE
                       INTO NOME-FILE
-               
-               MOVE 1000.00     TO SALDO-FILE
-               
+
+               MOVE FUNCTION RANDOM TO WS-NUMERO-ALEATORIO
+               COMPUTE SALDO-FILE ROUNDED =
+                   WS-SALDO-MINIMO + (WS-NUMERO-ALEATORIO *
+                   WS-SALDO-VARIACAO)
+
+               STRING "cliente" DELIMITED BY SIZE
+                      WS-CONTADOR     DELIMITED BY SIZE
+                      "@teste.pt"     DELIMITED BY SIZE
+                      INTO EMAIL-FILE
+               COMPUTE TELEFONE-FILE = 900000000 + WS-CONTADOR
+               MOVE "EUR"       TO MOEDA-FILE
+
+               MOVE "A"         TO ESTADO-CONTA-FILE
+               MOVE 0           TO TENTATIVAS-PIN-FILE
+               MOVE 0           TO LEVANTADO-HOJE-FILE
+               MOVE 0           TO DATA-LEVANTAMENTO-FILE
+               MOVE 0           TO SALDO-LIMITE-FILE
+
                WRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "ERRO: CONTA " NR-CONTA-FILE
+                           " JA EXISTE. REGISTO IGNORADO."
+                   NOT INVALID KEY
+                       PERFORM 2000-GRAVAR-CHECKPOINT
+               END-WRITE
                ADD 1 TO WS-CONTADOR
            END-PERFORM.
 
            CLOSE FICHEIRO-CLIENTES.
-           DISPLAY "100 Clientes gerados com sucesso em clients.dat".
+           DISPLAY WS-QTD-CLIENTES
+               " clientes gerados com sucesso em clients.dat".
            STOP RUN.
+
+       1000-LER-CHECKPOINT.
+           MOVE 1 TO WS-CONTADOR
+           OPEN INPUT FICHEIRO-CHECKPOINT
+           IF WS-FS-CHECKPOINT = "00"
+               READ FICHEIRO-CHECKPOINT
+                   NOT AT END
+                       COMPUTE WS-CONTADOR = REG-CHECKPOINT + 1
+               END-READ
+               CLOSE FICHEIRO-CHECKPOINT
+           END-IF.
+
+       2000-GRAVAR-CHECKPOINT.
+           MOVE WS-CONTADOR TO REG-CHECKPOINT
+           OPEN OUTPUT FICHEIRO-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE FICHEIRO-CHECKPOINT.
