@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-GL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT FICHEIRO-GL ASSIGN TO "data/gl_feed.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS.
+           05 LOG-ID-OPERACAO        PIC 9(09).
+           05 LOG-DATA                PIC 9(08).
+           05 LOG-CONTA                PIC 9(09).
+           05 LOG-TIPO-OP              PIC X(01).
+           05 LOG-VALOR                PIC 9(07)V99.
+           05 FILLER                   PIC X(14).
+
+       FD  FICHEIRO-GL.
+       01  REG-GL-LINHA               PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-LOG                PIC XX.
+       77  WS-FS-GL                 PIC XX.
+       77  WS-DATA-PEDIDA           PIC 9(08).
+       77  WS-VALOR-TEXTO           PIC ZZZZZZ9.99.
+       77  WS-TOTAL-LIDAS           PIC 9(05) VALUE 0.
+       77  WS-TOTAL-EXPORTADAS      PIC 9(05) VALUE 0.
+
+       01  WS-LINHA-GL.
+           05 WS-GL-CONTA           PIC 9(09).
+           05 FILLER                PIC X(01) VALUE ",".
+           05 WS-GL-TIPO-OP         PIC X(01).
+           05 FILLER                PIC X(01) VALUE ",".
+           05 WS-GL-VALOR           PIC ZZZZZZ9.99.
+           05 FILLER                PIC X(01) VALUE ",".
+           05 WS-GL-DATA            PIC 9(08).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " ".
+           DISPLAY "--- EXPORTACAO DIARIA PARA O FEED DA GL ---".
+           DISPLAY "DATA A EXPORTAR (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-PEDIDA.
+
+           OPEN INPUT FICHEIRO-LOG.
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO AO ABRIR TRANSACTIONS.LOG. STATUS: "
+                   WS-FS-LOG
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FICHEIRO-GL.
+           IF WS-FS-GL NOT = "00"
+               CLOSE FICHEIRO-LOG
+               DISPLAY "ERRO AO CRIAR O FEED DA GL. STATUS: " WS-FS-GL
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-FS-LOG = "10"
+               READ FICHEIRO-LOG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1000-PROCESSAR-LINHA
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHEIRO-LOG.
+           CLOSE FICHEIRO-GL.
+
+           DISPLAY " ".
+           DISPLAY "LINHAS DO LOG LIDAS   : " WS-TOTAL-LIDAS.
+           DISPLAY "LINHAS EXPORTADAS     : " WS-TOTAL-EXPORTADAS.
+           DISPLAY "FEED GRAVADO EM data/gl_feed.csv".
+           DISPLAY " ".
+           STOP RUN.
+
+       1000-PROCESSAR-LINHA.
+           ADD 1 TO WS-TOTAL-LIDAS
+           IF LOG-DATA = WS-DATA-PEDIDA
+               MOVE LOG-CONTA   TO WS-GL-CONTA
+               MOVE LOG-TIPO-OP TO WS-GL-TIPO-OP
+               MOVE LOG-VALOR   TO WS-GL-VALOR
+               MOVE LOG-DATA    TO WS-GL-DATA
+
+               WRITE REG-GL-LINHA FROM WS-LINHA-GL
+               ADD 1 TO WS-TOTAL-EXPORTADAS
+           END-IF.
