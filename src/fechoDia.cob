@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHO-DIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT FICHEIRO-ABERTURA ASSIGN TO "data/saldo_abertura.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ABERTURA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS.
+           05 LOG-ID-OPERACAO        PIC 9(09).
+           05 LOG-DATA                PIC 9(08).
+           05 LOG-CONTA                PIC 9(09).
+           05 LOG-TIPO-OP              PIC X(01).
+           05 LOG-VALOR                PIC 9(07)V99.
+           05 FILLER                   PIC X(14).
+
+       FD  FICHEIRO-ABERTURA.
+       01  REG-ABERTURA.
+           05 AB-CONTA                PIC 9(09).
+           05 AB-SALDO                PIC S9(07)V99 SIGN IS
+               TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES           PIC XX.
+       77  WS-FS-LOG                PIC XX.
+       77  WS-FS-ABERTURA           PIC XX.
+       77  WS-DATA-FECHO            PIC 9(08).
+       77  WS-IDX                   PIC 9(05).
+       77  WS-TOTAL-CONTAS          PIC 9(05) VALUE 0.
+       77  WS-CONTA-PROCURADA       PIC 9(09).
+       77  WS-ENCONTRADO            PIC X VALUE 'N'.
+           88 CONTA-ENCONTRADA        VALUE 'S'.
+       77  WS-VALOR-FORMATADO       PIC -Z,ZZZ,ZZ9.99.
+       77  WS-ESPERADO-FORMATADO    PIC -Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-DIVERGENCIAS    PIC 9(05) VALUE 0.
+
+       77  WS-TAB-IDX               PIC 9(05).
+
+       *> Dimensionadas ao maior valor que GERAR-MASSA aceita para o
+       *> numero de clientes a gerar (WS-QTD-CLIENTES PIC 9(05)),
+       *> para que um lote maximo de contas de teste nao estoure
+       *> estas tabelas.
+       01  WS-TABELA-SALDOS.
+           05 WS-TAB-CONTA OCCURS 99999 TIMES   PIC 9(09).
+       01  WS-TABELA-ABERTURA.
+           05 WS-TAB-ABERTURA OCCURS 99999 TIMES PIC S9(07)V99.
+       01  WS-TABELA-MOVIMENTO.
+           05 WS-TAB-MOVIMENTO OCCURS 99999 TIMES PIC S9(07)V99.
+       01  WS-TABELA-TEM-ABERTURA.
+           05 WS-TAB-TEM-ABERTURA OCCURS 99999 TIMES PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-FECHO
+
+           PERFORM 1000-CARREGAR-ABERTURA
+           PERFORM 2000-PROCESSAR-LOG
+           PERFORM 3000-RECONCILIAR
+           PERFORM 4000-GRAVAR-ABERTURA
+           PERFORM 9999-TERMINAR.
+
+       1000-CARREGAR-ABERTURA.
+           OPEN INPUT FICHEIRO-ABERTURA
+           IF WS-FS-ABERTURA = "00"
+               PERFORM UNTIL WS-FS-ABERTURA = "10"
+                   READ FICHEIRO-ABERTURA
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 1100-REGISTAR-ABERTURA
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-ABERTURA
+           END-IF.
+
+       1100-REGISTAR-ABERTURA.
+           MOVE AB-CONTA TO WS-CONTA-PROCURADA
+           PERFORM 8000-LOCALIZAR-CONTA
+           IF NOT CONTA-ENCONTRADA
+               PERFORM 8100-CRIAR-ENTRADA-CONTA
+           END-IF
+           MOVE AB-SALDO TO WS-TAB-ABERTURA(WS-TAB-IDX)
+           MOVE "S" TO WS-TAB-TEM-ABERTURA(WS-TAB-IDX).
+
+       2000-PROCESSAR-LOG.
+           OPEN INPUT FICHEIRO-LOG
+           IF WS-FS-LOG = "00"
+               PERFORM UNTIL WS-FS-LOG = "10"
+                   READ FICHEIRO-LOG
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF LOG-DATA = WS-DATA-FECHO
+                               PERFORM 2100-ACUMULAR-MOVIMENTO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-LOG
+           END-IF.
+
+       2100-ACUMULAR-MOVIMENTO.
+           MOVE LOG-CONTA TO WS-CONTA-PROCURADA
+           PERFORM 8000-LOCALIZAR-CONTA
+           IF NOT CONTA-ENCONTRADA
+               PERFORM 8100-CRIAR-ENTRADA-CONTA
+           END-IF
+
+           EVALUATE LOG-TIPO-OP
+               WHEN "D"
+                   ADD LOG-VALOR TO WS-TAB-MOVIMENTO(WS-TAB-IDX)
+               WHEN "L"
+                   SUBTRACT LOG-VALOR FROM WS-TAB-MOVIMENTO(WS-TAB-IDX)
+               WHEN "T"
+                   SUBTRACT LOG-VALOR FROM WS-TAB-MOVIMENTO(WS-TAB-IDX)
+               WHEN "E"
+                   ADD LOG-VALOR TO WS-TAB-MOVIMENTO(WS-TAB-IDX)
+               WHEN "I"
+                   ADD LOG-VALOR TO WS-TAB-MOVIMENTO(WS-TAB-IDX)
+               WHEN "F"
+                   SUBTRACT LOG-VALOR FROM WS-TAB-MOVIMENTO(WS-TAB-IDX)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3000-RECONCILIAR.
+           DISPLAY " "
+           DISPLAY "-------------------------------------------------"
+           DISPLAY "   RECONCILIACAO DE FIM DE DIA - " WS-DATA-FECHO
+           DISPLAY "-------------------------------------------------"
+
+           OPEN INPUT FICHEIRO-CLIENTES
+           IF WS-FS-CLIENTES NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTES.DAT: " WS-FS-CLIENTES
+           ELSE
+               PERFORM UNTIL WS-FS-CLIENTES = "10"
+                   READ FICHEIRO-CLIENTES
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 3100-VERIFICAR-CONTA
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-CLIENTES
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "TOTAL DE DIVERGENCIAS: " WS-TOTAL-DIVERGENCIAS
+           DISPLAY "-------------------------------------------------"
+           DISPLAY " ".
+
+       3100-VERIFICAR-CONTA.
+           MOVE NR-CONTA-FILE TO WS-CONTA-PROCURADA
+           PERFORM 8000-LOCALIZAR-CONTA
+           IF NOT CONTA-ENCONTRADA
+               PERFORM 8100-CRIAR-ENTRADA-CONTA
+           END-IF
+
+           *> sem saldo de abertura conhecido ainda nao ha baseline
+           *> para reconciliar; este registo passa a ser a baseline
+           IF WS-TAB-TEM-ABERTURA(WS-TAB-IDX) = "S"
+               COMPUTE WS-ESPERADO-FORMATADO =
+                   WS-TAB-ABERTURA(WS-TAB-IDX) +
+                   WS-TAB-MOVIMENTO(WS-TAB-IDX)
+
+               IF WS-TAB-ABERTURA(WS-TAB-IDX) +
+                       WS-TAB-MOVIMENTO(WS-TAB-IDX) NOT = SALDO-FILE
+                   ADD 1 TO WS-TOTAL-DIVERGENCIAS
+                   MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+                   DISPLAY "CONTA " NR-CONTA-FILE
+                       " DIVERGENTE - ESPERADO: " WS-ESPERADO-FORMATADO
+                       " ATUAL: " WS-VALOR-FORMATADO
+               END-IF
+           END-IF
+
+           MOVE SALDO-FILE TO WS-TAB-ABERTURA(WS-TAB-IDX).
+
+       4000-GRAVAR-ABERTURA.
+           OPEN OUTPUT FICHEIRO-ABERTURA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TOTAL-CONTAS
+               MOVE WS-TAB-CONTA(WS-IDX) TO AB-CONTA
+               MOVE WS-TAB-ABERTURA(WS-IDX) TO AB-SALDO
+               WRITE REG-ABERTURA
+           END-PERFORM
+           CLOSE FICHEIRO-ABERTURA.
+
+       8000-LOCALIZAR-CONTA.
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE 1 TO WS-TAB-IDX
+           PERFORM UNTIL WS-TAB-IDX > WS-TOTAL-CONTAS
+                      OR CONTA-ENCONTRADA
+               IF WS-TAB-CONTA(WS-TAB-IDX) = WS-CONTA-PROCURADA
+                   MOVE 'S' TO WS-ENCONTRADO
+               ELSE
+                   ADD 1 TO WS-TAB-IDX
+               END-IF
+           END-PERFORM.
+
+       8100-CRIAR-ENTRADA-CONTA.
+           ADD 1 TO WS-TOTAL-CONTAS
+           MOVE WS-TOTAL-CONTAS TO WS-TAB-IDX
+           MOVE WS-CONTA-PROCURADA TO WS-TAB-CONTA(WS-TAB-IDX)
+           MOVE 0 TO WS-TAB-ABERTURA(WS-TAB-IDX)
+           MOVE 0 TO WS-TAB-MOVIMENTO(WS-TAB-IDX)
+           MOVE "N" TO WS-TAB-TEM-ABERTURA(WS-TAB-IDX).
+
+       9999-TERMINAR.
+           STOP RUN.
