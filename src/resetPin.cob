@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESET-PIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "data/clients.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NR-CONTA-FILE
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-CLIENTES.
+           COPY CLIENTE.
+
+       FD  FICHEIRO-LOG.
+       01  REG-LOG-DADOS             PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-CLIENTES           PIC XX.
+       77  WS-FS-LOG                PIC XX.
+       77  WS-RESPOSTA              PIC X VALUE 'S'.
+       77  WS-PIN-NOVO              PIC 9(06).
+       77  WS-DESBLOQUEAR           PIC X.
+       77  WS-PROXIMO-ID-LOG        PIC 9(09) VALUE 1.
+
+       01  WS-REGISTO-LOG.
+           05 WS-LOG-ID-OPERACAO    PIC 9(09).
+           05 WS-LOG-DATA           PIC 9(08). *> YYYYMMDD
+           05 WS-LOG-CONTA          PIC 9(09).
+           *> 'T-Transferir', 'L-Levantamento', 'D-Deposito'
+           *> 'S-Sair', 'C-Consulta', 'I-Interest', 'R-Reset PIN'
+           05 WS-LOG-TIPO-OP        PIC X(01).
+           05 WS-LOG-VALOR          PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O FICHEIRO-CLIENTES.
+           IF WS-FS-CLIENTES NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTS.DAT. STATUS: "
+                   WS-FS-CLIENTES
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND FICHEIRO-LOG.
+           IF WS-FS-LOG NOT = "00"
+               CLOSE FICHEIRO-CLIENTES
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE LOG: " WS-FS-LOG
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-RESPOSTA = "N" OR WS-RESPOSTA = "n"
+               PERFORM 1000-REPOR-PIN-CONTA
+               DISPLAY "REPOR PIN DE OUTRA CONTA? (S/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-RESPOSTA
+           END-PERFORM.
+
+           CLOSE FICHEIRO-CLIENTES.
+           CLOSE FICHEIRO-LOG.
+           DISPLAY " ".
+           STOP RUN.
+
+       1000-REPOR-PIN-CONTA.
+           DISPLAY " ".
+           DISPLAY "--- RESET DE PIN / DESBLOQUEIO DE CONTA ---".
+           DISPLAY "NR. CONTA: " WITH NO ADVANCING
+           ACCEPT NR-CONTA-FILE
+
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA NAO ENCONTRADA!"
+               NOT INVALID KEY
+                   PERFORM 1100-APLICAR-RESET
+           END-READ.
+
+       1100-APLICAR-RESET.
+           DISPLAY "CLIENTE: " NOME-FILE.
+           IF CONTA-BLOQUEADA-FILE
+               DISPLAY "ESTADO ATUAL: BLOQUEADA"
+           ELSE
+               DISPLAY "ESTADO ATUAL: ATIVA"
+           END-IF
+
+           DISPLAY "NOVO PIN (6 DIGITOS): " WITH NO ADVANCING
+           ACCEPT WS-PIN-NOVO
+           MOVE WS-PIN-NOVO TO PIN-FILE
+
+           DISPLAY "DESBLOQUEAR A CONTA, SE BLOQUEADA? (S/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-DESBLOQUEAR
+           IF FUNCTION UPPER-CASE(WS-DESBLOQUEAR) = "S"
+               MOVE "A" TO ESTADO-CONTA-FILE
+               MOVE 0   TO TENTATIVAS-PIN-FILE
+           END-IF
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR RESET DE PIN!"
+               NOT INVALID KEY
+                   DISPLAY "PIN REPOSTO COM SUCESSO."
+                   MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                   MOVE 0 TO WS-LOG-VALOR
+                   MOVE "R" TO WS-LOG-TIPO-OP
+                   PERFORM 9100-GRAVAR-LOG
+           END-REWRITE.
+
+       9100-GRAVAR-LOG.
+           MOVE WS-PROXIMO-ID-LOG TO WS-LOG-ID-OPERACAO
+           ADD 1 TO WS-PROXIMO-ID-LOG
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOG-DATA
+
+           WRITE REG-LOG-DADOS FROM WS-REGISTO-LOG.
+
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR NO FICHEIRO DE LOG!"
+           END-IF.
