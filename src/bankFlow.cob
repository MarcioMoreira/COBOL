@@ -11,51 +11,119 @@
                FILE STATUS IS WS-FS-CLIENTES.
      
            SELECT FICHEIRO-LOG ASSIGN TO "data/transactions.log"
-               ORGANIZATION IS LINE SEQUENTIAL.              
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT FICHEIRO-MOVIMENTOS ASSIGN TO "data/movements.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MOV-ID
+               FILE STATUS IS WS-FS-MOVIMENTOS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FICHEIRO-CLIENTES.
-       01  REG-CLIENTE.
-           05 NR-CONTA-FILE          PIC 9(09).
-           05 PIN-FILE               PIC 9(06).
-           05 NOME-FILE              PIC A(30).
-           05 SALDO-FILE             PIC 9(07)V99.
+           COPY CLIENTE.
 
-       FD  FICHEIRO-LOG.            
+       FD  FICHEIRO-LOG.
        01  REG-LOG-DADOS             PIC X(50).
-           
+
+       FD  FICHEIRO-MOVIMENTOS.
+           COPY MOVIMENTO.
+
        WORKING-STORAGE SECTION.
        77  WS-FS-CLIENTES          PIC XX.
+       77  WS-FS-LOG               PIC XX.
+       77  WS-FS-MOVIMENTOS        PIC XX.
        77  WS-VALOR-OPERACAO       PIC 9(07)V99.
-       77  WS-VALOR-FORMATADO      PIC Z,ZZZ,ZZ9.99.
+       77  WS-VALOR-FORMATADO      PIC -Z,ZZZ,ZZ9.99.
        77  WS-EOF                  PIC X VALUE 'N'.
-       
+       77  WS-PROXIMO-ID-LOG       PIC 9(09) VALUE 1.
+       77  WS-PROXIMO-ID-MOV       PIC 9(09) VALUE 1.
+       77  WS-MOV-TIPO-OP          PIC X(01).
+       77  WS-LIMITE-LEVANT-OPER   PIC 9(07)V99 VALUE 1000.00.
+       77  WS-LIMITE-LEVANT-DIA    PIC 9(07)V99 VALUE 2000.00.
+       77  WS-DATA-HOJE            PIC 9(08).
+
+      *> Escalao de comissoes de levantamento, igual ao usado em
+      *> SISTEMADESAQUE: valor fixo ate 100,00, valor fixo
+      *> intermedio ate 500,00 e percentual acima disso.
+       77  WS-LIMITE-ESCALAO-1     PIC 9(07)V99 VALUE 100.00.
+       77  WS-LIMITE-ESCALAO-2     PIC 9(07)V99 VALUE 500.00.
+       77  WS-TAXA-FIXA-1          PIC 9(07)V99 VALUE 1.00.
+       77  WS-TAXA-FIXA-2          PIC 9(07)V99 VALUE 2.50.
+       77  WS-TAXA-PERCENTUAL-3    PIC 9V9(04)  VALUE 0.01.
+       77  WS-TAXA-LEVANTAMENTO    PIC 9(07)V99.
+
 
        01  WS-REGISTO-LOG.
            05 WS-LOG-ID-OPERACAO   PIC 9(09).
            05 WS-LOG-DATA          PIC 9(08). *> YYYYMMDD
            05 WS-LOG-CONTA         PIC 9(09).
-           *> 'T-Transferir', 'L-Levantamento'
-           *> 'D-Deposito', 'S-Sair', 'C-Consulta'
-           05 WS-LOG-TIPO-OP       PIC X(01). 
+           *> 'T-Transferir(saida)', 'L-Levantamento'
+           *> 'D-Deposito', 'S-Sair', 'C-Consulta', 'F-Fee'
+           *> 'E-Entrada de transferencia'
+           05 WS-LOG-TIPO-OP       PIC X(01).
            05 WS-LOG-VALOR         PIC 9(07)V99.
 
        01  WS-CLIENTE.
            05 WS-NR-CONTA          PIC 9(09).
            05 WS-PIN               PIC 9(06).
-           05 WS-NOME-COMPLETO     PIC A(30). 
+           05 WS-NOME-COMPLETO     PIC A(30).
            05 WS-SALDO-ATUAL       PIC 9(07)V99.
 
+       01  WS-DESTINO.
+           05 WS-NR-CONTA-DESTINO  PIC 9(09).
+       77  WS-CREDITO-OK           PIC X VALUE 'N'.
+           88 CREDITO-EFETUADO     VALUE 'S'.
+
+       77  WS-CONTA-INPUT          PIC X(09).
+       77  WS-CONTA-VALIDA         PIC X VALUE 'N'.
+           88 CONTA-VALIDA         VALUE 'S'.
+
+       *> Controla o ciclo de tentativas de PIN: fica a "N" enquanto
+       *> houver tentativas por fazer, passa a "S" apos um PIN correto
+       *> (sessao ja tratada dentro de VALIDATE-PIN) ou a "B" quando a
+       *> conta fica bloqueada; ambos terminam o ciclo de tentativas.
+       77  WS-PIN-RESULTADO        PIC X VALUE 'N'.
+           88 PIN-A-REPETIR         VALUE 'N'.
+
+       *> Moeda da conta de origem, guardada antes de trocar para o
+       *> registo da conta de destino, para rejeitar transferencias
+       *> entre moedas diferentes (sem conversao de cambio).
+       77  WS-MOEDA-ORIGEM         PIC X(03).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            OPEN I-O FICHEIRO-CLIENTES.
-           
+
            IF WS-FS-CLIENTES NOT = "00"
                DISPLAY "ERRO AO ABRIR BASE DE DADOS: " WS-FS-CLIENTES
                STOP RUN
            END-IF.
 
+           OPEN EXTEND FICHEIRO-LOG.
+           IF WS-FS-LOG NOT = "00"
+               CLOSE FICHEIRO-CLIENTES
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE LOG: " WS-FS-LOG
+               STOP RUN
+           END-IF.
+
+           OPEN I-O FICHEIRO-MOVIMENTOS.
+           IF WS-FS-MOVIMENTOS = "35"
+               OPEN OUTPUT FICHEIRO-MOVIMENTOS
+               CLOSE FICHEIRO-MOVIMENTOS
+               OPEN I-O FICHEIRO-MOVIMENTOS
+           END-IF.
+           IF WS-FS-MOVIMENTOS NOT = "00"
+               CLOSE FICHEIRO-CLIENTES
+               CLOSE FICHEIRO-LOG
+               DISPLAY "ERRO AO ABRIR FICHEIRO DE MOVIMENTOS: "
+                   WS-FS-MOVIMENTOS
+               STOP RUN
+           END-IF.
+           PERFORM 1100-INICIALIZAR-ID-MOVIMENTO.
+
            DISPLAY " ".
            DISPLAY "                  --                 ".
            DISPLAY "                ------               ".
@@ -65,30 +133,75 @@
            DISPLAY "-------------------------------------".
            DISPLAY " ".
            
-           DISPLAY "NUMERO DE CONTA: " WITH NO ADVANCING.
-           ACCEPT NR-CONTA-FILE.
+           PERFORM UNTIL CONTA-VALIDA
+               DISPLAY "NUMERO DE CONTA: " WITH NO ADVANCING
+               ACCEPT WS-CONTA-INPUT
 
-           *> READ procura a conta no ficheiro   
-           READ FICHEIRO-CLIENTES
+               IF WS-CONTA-INPUT NOT NUMERIC
+                   DISPLAY "ERRO: A CONTA DEVE TER 9 DIGITOS "
+                       "NUMERICOS!"
+               ELSE
+                   MOVE WS-CONTA-INPUT TO NR-CONTA-FILE
+
+                   *> READ procura a conta no ficheiro
+                   READ FICHEIRO-CLIENTES
+                       INVALID KEY
+                           DISPLAY "ERRO: CONTA NAO ENCONTRADA!"
+                       NOT INVALID KEY
+                           IF CONTA-BLOQUEADA-FILE
+                               DISPLAY " "
+                               DISPLAY "ERRO: CONTA BLOQUEADA POR "
+                                   "TENTATIVAS DE PIN INVALIDAS."
+                               DISPLAY "CONTACTE O BALCAO."
+                               DISPLAY " "
+                           ELSE
+                               MOVE "S" TO WS-CONTA-VALIDA
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-PIN-RESULTADO
+           PERFORM UNTIL NOT PIN-A-REPETIR
+               PERFORM VALIDATE-PIN
+           END-PERFORM.
+
+           PERFORM 9999-SAIR.
+
+       1100-INICIALIZAR-ID-MOVIMENTO.
+           *> data/movements.dat e indexado e persiste entre execucoes,
+           *> ao contrario do contador do log; por isso o proximo ID
+           *> tem de ser calculado a partir do maior MOV-ID existente.
+           MOVE 1 TO WS-PROXIMO-ID-MOV
+           MOVE LOW-VALUES TO MOV-ID
+           START FICHEIRO-MOVIMENTOS KEY IS GREATER THAN MOV-ID
                INVALID KEY
-                   DISPLAY "ERRO: CONTA NAO ENCONTRADA!"
-               NOT INVALID KEY
-                   PERFORM VALIDATE-PIN
-           END-READ.
+                   MOVE "10" TO WS-FS-MOVIMENTOS
+           END-START
 
-           
+           PERFORM UNTIL WS-FS-MOVIMENTOS = "10"
+               READ FICHEIRO-MOVIMENTOS NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FS-MOVIMENTOS
+                   NOT AT END
+                       COMPUTE WS-PROXIMO-ID-MOV = MOV-ID + 1
+               END-READ
+           END-PERFORM.
 
        VALIDATE-PIN.
            DISPLAY "INTRODUZA O PIN: " WITH NO ADVANCING.
            ACCEPT WS-PIN. *> guarda PIN
 
            IF WS-PIN = PIN-FILE
+               MOVE 0 TO TENTATIVAS-PIN-FILE
+               REWRITE REG-CLIENTE
+
                DISPLAY " "
                DISPLAY "ACESSO CONCEDIDO!"
                DISPLAY "BEM-VINDO, " NOME-FILE
 
                MOVE SALDO-FILE TO WS-VALOR-FORMATADO
-               DISPLAY "SALDO ATUAL: " WS-VALOR-FORMATADO " EUROS."
+               DISPLAY "SALDO ATUAL: " WS-VALOR-FORMATADO " " MOEDA-FILE
                DISPLAY " "
                
                PERFORM UNTIL WS-LOG-TIPO-OP = "S"
@@ -113,31 +226,35 @@
                        WHEN "C"
                            PERFORM 2000-CONSULTA
                        WHEN "T"
-                          *> PERFORM 3000-TRANSFERIR
+                           PERFORM 3000-TRANSFERIR
                        WHEN "L"
                            PERFORM 4000-LEVANTAR
                        WHEN "D"
-                          *> PERFORM 5000-DEPOSITAR
+                           PERFORM 5000-DEPOSITAR
                        WHEN "S"
-                       DISPLAY " "
-                       DISPLAY "-------------------------------------"
-                       DISPLAY "*            * LEAVING *            *"
-                       DISPLAY "-------------------------------------"
-                       DISPLAY "        --   ------------  --        "
-                       DISPLAY "                ------               "
-                       DISPLAY "                  --                 "
-                       DISPLAY " "
+                           CONTINUE
                        WHEN OTHER
                            DISPLAY "OPCAO INVALIDA!"
                    END-EVALUATE
                END-PERFORM
 
+               MOVE "S" TO WS-PIN-RESULTADO
+
            ELSE
-               DISPLAY "ERRO: PIN INVALIDO!"
+               ADD 1 TO TENTATIVAS-PIN-FILE
+               IF TENTATIVAS-PIN-FILE >= 3
+                   MOVE "B" TO ESTADO-CONTA-FILE
+                   REWRITE REG-CLIENTE
+                   MOVE "B" TO WS-PIN-RESULTADO
+                   DISPLAY "ERRO: PIN INVALIDO! CONTA BLOQUEADA."
+               ELSE
+                   REWRITE REG-CLIENTE
+                   DISPLAY "ERRO: PIN INVALIDO!"
+               END-IF
                DISPLAY " "
            END-IF.
 
-           
+
        2000-CONSULTA.
            DISPLAY " "
            DISPLAY "-------------------------------------"
@@ -146,11 +263,107 @@
            DISPLAY " "
            DISPLAY "CLIENTE: " NOME-FILE
            MOVE SALDO-FILE TO WS-VALOR-FORMATADO
-           DISPLAY "SALDO DISPONIVEL: " WS-VALOR-FORMATADO " EUROS."
+           DISPLAY "SALDO DISPONIVEL: " WS-VALOR-FORMATADO " "
+               MOEDA-FILE
            DISPLAY " "
            DISPLAY "--- * FIM DE CONSULTA DE SALDO *  ---"
            DISPLAY " ".
 
+           *> WS-LOG-VALOR nao tem sinal mas SALDO-FILE pode ser
+           *> negativo (descoberto autorizado); a consulta nao
+           *> movimenta dinheiro, por isso regista-se valor zero
+           *> em vez de arriscar gravar um saldo negativo sem sinal
+           MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+           MOVE 0 TO WS-LOG-VALOR
+           MOVE "C" TO WS-LOG-TIPO-OP
+           PERFORM 9100-GRAVAR-LOG.
+
+       3000-TRANSFERIR.
+           DISPLAY " "
+           DISPLAY "-------------------------------------"
+           DISPLAY " "
+           DISPLAY "---  * OPERACAO : TRANSFERENCIA *  ---"
+           DISPLAY " "
+           DISPLAY "CONTA DE DESTINO: " WITH NO ADVANCING
+           ACCEPT WS-NR-CONTA-DESTINO
+
+           IF WS-NR-CONTA-DESTINO = NR-CONTA-FILE
+               DISPLAY "ERRO: CONTA DESTINO IGUAL A CONTA ATUAL!"
+           ELSE
+               DISPLAY "VALOR A TRANSFERIR: " WITH NO ADVANCING
+               ACCEPT WS-VALOR-OPERACAO
+
+               IF WS-VALOR-OPERACAO > SALDO-FILE + SALDO-LIMITE-FILE
+                   DISPLAY "ERRO: SALDO INSUFICIENTE!"
+               ELSE
+                   PERFORM 3100-TRANSFERIR-MOVIMENTO
+               END-IF
+           END-IF
+           DISPLAY " ".
+
+       3100-TRANSFERIR-MOVIMENTO.
+           *> guarda a conta e a moeda de origem para repor/comparar
+           MOVE NR-CONTA-FILE TO WS-NR-CONTA
+           MOVE MOEDA-FILE TO WS-MOEDA-ORIGEM
+           MOVE 'N' TO WS-CREDITO-OK
+
+           MOVE WS-NR-CONTA-DESTINO TO NR-CONTA-FILE
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA DESTINO NAO ENCONTRADA!"
+               NOT INVALID KEY
+                   *> sem conversao de cambio, uma transferencia so e
+                   *> permitida entre contas na mesma moeda
+                   IF MOEDA-FILE NOT = WS-MOEDA-ORIGEM
+                       DISPLAY "ERRO: NAO E POSSIVEL TRANSFERIR ENTRE "
+                           "MOEDAS DIFERENTES!"
+                       DISPLAY "ORIGEM: " WS-MOEDA-ORIGEM
+                           " DESTINO: " MOEDA-FILE
+                   ELSE
+                       ADD WS-VALOR-OPERACAO TO SALDO-FILE
+                       REWRITE REG-CLIENTE
+                           INVALID KEY
+                               DISPLAY "ERRO AO CREDITAR DESTINO!"
+                           NOT INVALID KEY
+                               MOVE 'S' TO WS-CREDITO-OK
+
+                               MOVE WS-NR-CONTA-DESTINO TO WS-LOG-CONTA
+                               MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+                               MOVE "E" TO WS-LOG-TIPO-OP
+                               PERFORM 9100-GRAVAR-LOG
+
+                               MOVE 'E' TO WS-MOV-TIPO-OP
+                               PERFORM 9200-GRAVAR-MOVIMENTO
+                       END-REWRITE
+                   END-IF
+           END-READ
+
+           *> repoe o registo da conta de origem na area de ficheiro
+           MOVE WS-NR-CONTA TO NR-CONTA-FILE
+           READ FICHEIRO-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO AO REPOR CONTA DE ORIGEM!"
+           END-READ
+
+           IF CREDITO-EFETUADO
+               SUBTRACT WS-VALOR-OPERACAO FROM SALDO-FILE
+               REWRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY "ERRO AO DEBITAR CONTA ORIGEM!"
+               END-REWRITE
+               MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+               DISPLAY "TRANSFERENCIA EFETUADA COM SUCESSO!"
+               DISPLAY "NOVO SALDO: " WS-VALOR-FORMATADO " " MOEDA-FILE
+
+               MOVE WS-NR-CONTA TO WS-LOG-CONTA
+               MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+               MOVE "T" TO WS-LOG-TIPO-OP
+               PERFORM 9100-GRAVAR-LOG
+
+               MOVE 'T' TO WS-MOV-TIPO-OP
+               PERFORM 9200-GRAVAR-MOVIMENTO
+           END-IF.
+
        4000-LEVANTAR.
            DISPLAY " "
            DISPLAY "-------------------------------------"
@@ -160,30 +373,160 @@
            DISPLAY "VALOR A LEVANTAR: " WITH NO ADVANCING
            ACCEPT WS-VALOR-OPERACAO
 
-           IF WS-VALOR-OPERACAO > SALDO-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           IF DATA-LEVANTAMENTO-FILE NOT = WS-DATA-HOJE
+               MOVE 0 TO LEVANTADO-HOJE-FILE
+               MOVE WS-DATA-HOJE TO DATA-LEVANTAMENTO-FILE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-VALOR-OPERACAO <= WS-LIMITE-ESCALAO-1
+                   MOVE WS-TAXA-FIXA-1 TO WS-TAXA-LEVANTAMENTO
+               WHEN WS-VALOR-OPERACAO <= WS-LIMITE-ESCALAO-2
+                   MOVE WS-TAXA-FIXA-2 TO WS-TAXA-LEVANTAMENTO
+               WHEN OTHER
+                   COMPUTE WS-TAXA-LEVANTAMENTO ROUNDED =
+                       WS-VALOR-OPERACAO * WS-TAXA-PERCENTUAL-3
+           END-EVALUATE
+
+           IF WS-VALOR-OPERACAO > WS-LIMITE-LEVANT-OPER
+               DISPLAY "ERRO: VALOR EXCEDE O LIMITE POR OPERACAO!"
+           ELSE IF LEVANTADO-HOJE-FILE + WS-VALOR-OPERACAO
+                   > WS-LIMITE-LEVANT-DIA
+               DISPLAY "ERRO: EXCEDE O LIMITE DIARIO DE LEVANTAMENTO!"
+           ELSE IF WS-VALOR-OPERACAO + WS-TAXA-LEVANTAMENTO
+                   > SALDO-FILE + SALDO-LIMITE-FILE
                DISPLAY "ERRO: SALDO INSUFICIENTE!"
            ELSE
-               SUBTRACT WS-VALOR-OPERACAO FROM SALDO-FILE
-               
-               *> REWRITE atualiza a linha no ficheiro INDEXADO
-               REWRITE REG-CLIENTE
-                   INVALID KEY
-                       DISPLAY "ERRO AO ATUALIZAR SALDO NO FICHEIRO!"
-                   NOT INVALID KEY
-                       MOVE SALDO-FILE TO WS-VALOR-FORMATADO
-                       DISPLAY "LEVANTAMENTO EFETUADO COM SUCESSO!"
-                       DISPLAY "NOVO SALDO: " WS-VALOR-FORMATADO " EUR."
-                       DISPLAY " "
-                       DISPLAY "---  *   FIM DE LEVANTAMENTO   *  ---"
-                       DISPLAY " "
-                       DISPLAY "-------------------------------------"
-                       DISPLAY " "
-               END-REWRITE
+               PERFORM 4100-LEVANTAR-MOVIMENTO
            END-IF
            DISPLAY " ".
 
-           
-           
+       4100-LEVANTAR-MOVIMENTO.
+           *> o capital e a comissao sao debitados e gravados (REWRITE
+           *> + log + movimento) em dois passos separados, para que o
+           *> MOV-SALDO-APOS de cada linha reflita o saldo imediatamente
+           *> a seguir a essa propria parcela, e nao o saldo ja liquido
+           *> de ambas
+           SUBTRACT WS-VALOR-OPERACAO FROM SALDO-FILE
+           ADD WS-VALOR-OPERACAO TO LEVANTADO-HOJE-FILE
+
+           *> REWRITE atualiza a linha no ficheiro INDEXADO
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO AO ATUALIZAR FICHEIRO!"
+               NOT INVALID KEY
+                   MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                   MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+                   MOVE "L" TO WS-LOG-TIPO-OP
+                   PERFORM 9100-GRAVAR-LOG
+
+                   MOVE 'L' TO WS-MOV-TIPO-OP
+                   PERFORM 9200-GRAVAR-MOVIMENTO
+
+                   PERFORM 4110-APLICAR-TAXA-LEVANTAMENTO
+           END-REWRITE.
+
+       4110-APLICAR-TAXA-LEVANTAMENTO.
+           SUBTRACT WS-TAXA-LEVANTAMENTO FROM SALDO-FILE
+
+           *> REWRITE atualiza a linha no ficheiro INDEXADO
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO AO ATUALIZAR FICHEIRO (COMISSAO)!"
+               NOT INVALID KEY
+                   MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+                   DISPLAY "LEVANTAMENTO EFETUADO COM SUCESSO!"
+                   DISPLAY "COMISSAO APLICADA: " WS-TAXA-LEVANTAMENTO
+                   DISPLAY "NOVO SALDO: " WS-VALOR-FORMATADO " "
+                       MOEDA-FILE
+                   DISPLAY " "
+                   DISPLAY "---  * FIM DE LEVANTAMENTO *  ---"
+                   DISPLAY " "
+                   DISPLAY "-------------------------------------"
+                   DISPLAY " "
+
+                   MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                   MOVE WS-TAXA-LEVANTAMENTO TO WS-LOG-VALOR
+                   MOVE "F" TO WS-LOG-TIPO-OP
+                   PERFORM 9100-GRAVAR-LOG
+
+                   MOVE 'F' TO WS-MOV-TIPO-OP
+                   PERFORM 9200-GRAVAR-MOVIMENTO
+           END-REWRITE.
+
+       5000-DEPOSITAR.
+           DISPLAY " "
+           DISPLAY "-------------------------------------"
+           DISPLAY " "
+           DISPLAY "---   * OPERACAO : DEPOSITO *     ---"
+           DISPLAY " "
+           DISPLAY "VALOR A DEPOSITAR: " WITH NO ADVANCING
+           ACCEPT WS-VALOR-OPERACAO
+
+           ADD WS-VALOR-OPERACAO TO SALDO-FILE
+
+           *> REWRITE atualiza a linha no ficheiro INDEXADO
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "ERRO AO ATUALIZAR SALDO NO FICHEIRO!"
+               NOT INVALID KEY
+                   MOVE SALDO-FILE TO WS-VALOR-FORMATADO
+                   DISPLAY "DEPOSITO EFETUADO COM SUCESSO!"
+                   DISPLAY "NOVO SALDO: " WS-VALOR-FORMATADO " "
+                       MOEDA-FILE
+                   DISPLAY " "
+                   DISPLAY "---     *   FIM DE DEPOSITO   *   ---"
+                   DISPLAY " "
+                   DISPLAY "-------------------------------------"
+                   DISPLAY " "
+
+                   MOVE NR-CONTA-FILE TO WS-LOG-CONTA
+                   MOVE WS-VALOR-OPERACAO TO WS-LOG-VALOR
+                   MOVE "D" TO WS-LOG-TIPO-OP
+                   PERFORM 9100-GRAVAR-LOG
+
+                   MOVE 'D' TO WS-MOV-TIPO-OP
+                   PERFORM 9200-GRAVAR-MOVIMENTO
+           END-REWRITE
+           DISPLAY " ".
+
+       9100-GRAVAR-LOG.
+           MOVE WS-PROXIMO-ID-LOG TO WS-LOG-ID-OPERACAO
+           ADD 1 TO WS-PROXIMO-ID-LOG
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOG-DATA
+
+           WRITE REG-LOG-DADOS FROM WS-REGISTO-LOG.
+
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR NO FICHEIRO DE LOG!"
+           END-IF.
+
+       9200-GRAVAR-MOVIMENTO.
+           MOVE WS-PROXIMO-ID-MOV TO MOV-ID
+           ADD 1 TO WS-PROXIMO-ID-MOV
+           MOVE WS-LOG-CONTA TO MOV-CONTA
+           MOVE WS-MOV-TIPO-OP TO MOV-TIPO-OP
+           MOVE WS-LOG-VALOR TO MOV-VALOR
+           MOVE SALDO-FILE TO MOV-SALDO-APOS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MOV-DATA
+
+           WRITE REG-MOVIMENTO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR MOVIMENTO!"
+           END-WRITE.
+
+       9999-SAIR.
+           DISPLAY " "
+           DISPLAY "-------------------------------------"
+           DISPLAY "*            * LEAVING *            *"
+           DISPLAY "-------------------------------------"
+           DISPLAY "        --   ------------  --        "
+           DISPLAY "                ------               "
+           DISPLAY "                  --                 "
+           DISPLAY " ".
+
            CLOSE FICHEIRO-CLIENTES.
+           CLOSE FICHEIRO-LOG.
+           CLOSE FICHEIRO-MOVIMENTOS.
            STOP RUN.
-           
\ No newline at end of file
