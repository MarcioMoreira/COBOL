@@ -6,9 +6,16 @@
        77  WS-SALDO-ATUAL-FORMATADO PIC ZZZZZZ9.99CR.
        77  WS-VALOR-DO-SAQUE PIC 9(7)V9(2).
        77  WS-VALOR-DO-SAQUE-FORMATADO PIC ZZZZZZ.
-       77  WS-TAXA PIC 9(7)V9(2) VALUE 0.50.
        77  WS-TAXA-VALOR PIC 9(7)V9(2).
 
+      *> Escalao de comissoes: valor fixo ate 100,00, valor fixo
+      *> intermedio ate 500,00 e percentual acima disso.
+       77  WS-LIMITE-ESCALAO-1 PIC 9(7)V9(2) VALUE 100.00.
+       77  WS-LIMITE-ESCALAO-2 PIC 9(7)V9(2) VALUE 500.00.
+       77  WS-TAXA-FIXA-1      PIC 9(7)V9(2) VALUE 1.00.
+       77  WS-TAXA-FIXA-2      PIC 9(7)V9(2) VALUE 2.50.
+       77  WS-TAXA-PERCENTUAL-3 PIC 9V9(4)   VALUE 0.01.
+
 
        PROCEDURE DIVISION.
            DISPLAY " ".
@@ -27,19 +34,28 @@
            MOVE WS-VALOR-DO-SAQUE TO WS-VALOR-DO-SAQUE-FORMATADO.
            DISPLAY "VALOR DO SAQUE : " WS-VALOR-DO-SAQUE-FORMATADO.
            
-           IF WS-VALOR-DO-SAQUE + WS-TAXA >= WS-SALDO-ATUAL
+           EVALUATE TRUE
+               WHEN WS-VALOR-DO-SAQUE <= WS-LIMITE-ESCALAO-1
+                   MOVE WS-TAXA-FIXA-1 TO WS-TAXA-VALOR
+               WHEN WS-VALOR-DO-SAQUE <= WS-LIMITE-ESCALAO-2
+                   MOVE WS-TAXA-FIXA-2 TO WS-TAXA-VALOR
+               WHEN OTHER
+                   COMPUTE WS-TAXA-VALOR ROUNDED =
+                       WS-VALOR-DO-SAQUE * WS-TAXA-PERCENTUAL-3
+           END-EVALUATE.
+
+           IF WS-VALOR-DO-SAQUE + WS-TAXA-VALOR >= WS-SALDO-ATUAL
                DISPLAY "SALDO INSUFICIENTE PARA REALIZAR O SAQUE."
            ELSE
-               COMPUTE WS-SALDO-ATUAL= WS-SALDO-ATUAL - 
-               (WS-VALOR-DO-SAQUE + (WS-VALOR-DO-SAQUE * WS-TAXA))
+               COMPUTE WS-SALDO-ATUAL =
+                   WS-SALDO-ATUAL - (WS-VALOR-DO-SAQUE + WS-TAXA-VALOR)
                MOVE WS-SALDO-ATUAL TO WS-SALDO-ATUAL-FORMATADO
-               COMPUTE WS-TAXA-VALOR = WS-VALOR-DO-SAQUE * WS-TAXA
-               
+
                DISPLAY "SAQUE REALIZADO COM SUCESSO!"
-               DISPLAY "SALDO ATUAL APOS O SAQUE : " 
+               DISPLAY "SALDO ATUAL APOS O SAQUE : "
                WS-SALDO-ATUAL-FORMATADO
-               
-               DISPLAY "VALOR-DO-SAQUE * TAXA - " WS-TAXA-VALOR
+
+               DISPLAY "COMISSAO APLICADA - " WS-TAXA-VALOR
            END-IF.
            DISPLAY " ".
            DISPLAY "---------------------------------------".
